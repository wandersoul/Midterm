@@ -0,0 +1,50 @@
+       identification division.
+       program-id. FLAGLOAD.
+      *> Reads one named ops feature flag (e.g. MAINTMODE) out of the
+      *> external flags file at Application_Start and whenever it
+      *> needs to be re-checked.
+       environment division.
+       input-output section.
+       file-control.
+           select OPSFLAG-FILE assign to WS-FILEPATH
+               organization line sequential
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  OPSFLAG-FILE.
+       01  OPSFLAG-LINE                    PIC X(80).
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100)
+               VALUE "OPSFLAGS.DAT".
+       01  WS-FILE-STATUS                  PIC XX.
+       01  WS-AT-END                       PIC X VALUE "N".
+       copy OPSFLGRC.
+       linkage section.
+       01  LK-FLAG-NAME                    PIC X(30).
+       01  LK-FLAG-VALUE                   PIC X(10).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-FLAG-NAME LK-FLAG-VALUE
+               LK-RETURN-CODE.
+       0000-MAIN.
+           move spaces to LK-FLAG-VALUE
+           move 0 to LK-RETURN-CODE
+           move "N" to WS-AT-END
+           open input OPSFLAG-FILE
+           if WS-FILE-STATUS not = "00"
+               move 1 to LK-RETURN-CODE
+           else
+               perform until WS-AT-END = "Y"
+                   read OPSFLAG-FILE into OPSFLAG-RECORD
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if OPSFLAG-NAME = LK-FLAG-NAME
+                               move OPSFLAG-VALUE to LK-FLAG-VALUE
+                               move "Y" to WS-AT-END
+                           end-if
+                   end-read
+               end-perform
+               close OPSFLAG-FILE
+           end-if
+           goback.
+       end program FLAGLOAD.
