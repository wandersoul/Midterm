@@ -0,0 +1,179 @@
+       identification division.
+       program-id. SESSTRK.
+      *> Session heartbeat/accounting helper. Session_Start writes a
+      *> row here on the way in so concurrency numbers do not depend
+      *> on Session_End ever firing, and enforces the per-user
+      *> concurrent-session cap by force-expiring the user's oldest
+      *> active session once the cap is exceeded. Session_Start fires
+      *> before FormsAuthentication has run, so the row it writes is
+      *> keyed on the "ANONYMOUS" sentinel -- START skips the cap check
+      *> for that sentinel so a run of ordinary anonymous visitors
+      *> never evicts one another's sessions, and BIND re-keys the row
+      *> to the real account once Login.aspx.cbl / TwoFactor.aspx.cbl
+      *> actually authenticate the user, re-running the cap check
+      *> against that real username. STATUS and HEARTBEAT back the
+      *> per-request check in Global.asax.cbl
+      *> (Application_PreRequestHandlerExecute) that turns a row
+      *> flagged "E" here into an actual signed-out browser, and keeps
+      *> SESS-LAST-SEEN-TS current for genuinely idle sessions instead
+      *> of only stamping it once at session creation.
+       environment division.
+       input-output section.
+       file-control.
+           select SESSION-FILE assign dynamic WS-FILEPATH
+               organization indexed
+               access mode dynamic
+               record key is SESS-ID
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  SESSION-FILE.
+       copy SESSNREC.
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100).
+       01  WS-FILE-STATUS                  PIC XX.
+       01  WS-OLDEST-SESSID                PIC X(40).
+       01  WS-OLDEST-START-TS              PIC 9(14).
+       01  WS-ACTIVE-COUNT                 PIC 9(4).
+       01  WS-AT-END                       PIC X VALUE "N".
+       01  WS-ANON-SENTINEL                PIC X(50) VALUE "ANONYMOUS".
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-FILEPATH                     PIC X(100).
+       01  LK-SESSID                       PIC X(40).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-MAX-CONCURRENT               PIC 9(4).
+       01  LK-EXPIRED-SESSID               PIC X(40).
+       01  LK-SESSION-STATUS               PIC X(1).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-FILEPATH LK-SESSID
+               LK-USERNAME LK-NOW-TS LK-MAX-CONCURRENT
+               LK-EXPIRED-SESSID LK-SESSION-STATUS LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-FILEPATH to WS-FILEPATH
+           move 0 to LK-RETURN-CODE
+           move spaces to LK-EXPIRED-SESSID
+           move spaces to LK-SESSION-STATUS
+           perform 1000-OPEN-FILE
+           evaluate LK-ACTION
+               when "START"
+                   perform 2000-START-SESSION
+                   if LK-USERNAME not = WS-ANON-SENTINEL
+                       perform 3000-ENFORCE-CAP
+                   end-if
+               when "BIND"
+                   perform 3500-BIND-SESSION
+                   perform 3000-ENFORCE-CAP
+               when "HEARTBEAT"
+                   perform 4000-HEARTBEAT
+               when "STATUS"
+                   perform 4500-GET-STATUS
+               when "END"
+                   perform 5000-END-SESSION
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           close SESSION-FILE
+           goback.
+       1000-OPEN-FILE.
+           open i-o SESSION-FILE
+           if WS-FILE-STATUS = "35"
+               open output SESSION-FILE
+               close SESSION-FILE
+               open i-o SESSION-FILE
+           end-if.
+       2000-START-SESSION.
+           move LK-SESSID to SESS-ID
+           move LK-USERNAME to SESS-USERNAME
+           move LK-NOW-TS to SESS-START-TS
+           move LK-NOW-TS to SESS-LAST-SEEN-TS
+           move "A" to SESS-STATUS
+           write SESSION-RECORD
+               invalid key
+                   move 1 to LK-RETURN-CODE
+           end-write.
+       3500-BIND-SESSION.
+           move LK-SESSID to SESS-ID
+           read SESSION-FILE
+               key is SESS-ID
+               invalid key
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move LK-USERNAME to SESS-USERNAME
+                   move LK-NOW-TS to SESS-LAST-SEEN-TS
+                   move "A" to SESS-STATUS
+                   rewrite SESSION-RECORD
+           end-read.
+       3000-ENFORCE-CAP.
+           move 0 to WS-ACTIVE-COUNT
+           move spaces to WS-OLDEST-SESSID
+           move 0 to WS-OLDEST-START-TS
+           move "N" to WS-AT-END
+           move spaces to SESS-ID
+           start SESSION-FILE key is not less than SESS-ID
+               invalid key
+                   move "Y" to WS-AT-END
+           end-start
+           perform until WS-AT-END = "Y"
+               read SESSION-FILE next record
+                   at end
+                       move "Y" to WS-AT-END
+                   not at end
+                       if SESS-USERNAME = LK-USERNAME
+                           and SESS-STATUS = "A"
+                           add 1 to WS-ACTIVE-COUNT
+                           if WS-OLDEST-SESSID = spaces
+                               or SESS-START-TS < WS-OLDEST-START-TS
+                               move SESS-ID to WS-OLDEST-SESSID
+                               move SESS-START-TS to WS-OLDEST-START-TS
+                           end-if
+                       end-if
+               end-read
+           end-perform
+           if WS-ACTIVE-COUNT > LK-MAX-CONCURRENT
+               and WS-OLDEST-SESSID not = spaces
+               move WS-OLDEST-SESSID to SESS-ID
+               read SESSION-FILE
+                   key is SESS-ID
+                   invalid key
+                       continue
+                   not invalid key
+                       move "E" to SESS-STATUS
+                       rewrite SESSION-RECORD
+                       move WS-OLDEST-SESSID to LK-EXPIRED-SESSID
+               end-read
+           end-if.
+       4000-HEARTBEAT.
+           move LK-SESSID to SESS-ID
+           read SESSION-FILE
+               key is SESS-ID
+               invalid key
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move LK-NOW-TS to SESS-LAST-SEEN-TS
+                   move SESS-STATUS to LK-SESSION-STATUS
+                   rewrite SESSION-RECORD
+           end-read.
+       4500-GET-STATUS.
+           move LK-SESSID to SESS-ID
+           read SESSION-FILE
+               key is SESS-ID
+               invalid key
+                   move spaces to LK-SESSION-STATUS
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move SESS-STATUS to LK-SESSION-STATUS
+           end-read.
+       5000-END-SESSION.
+           move LK-SESSID to SESS-ID
+           read SESSION-FILE
+               key is SESS-ID
+               invalid key
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move "E" to SESS-STATUS
+                   move LK-NOW-TS to SESS-LAST-SEEN-TS
+                   rewrite SESSION-RECORD
+           end-read.
+       end program SESSTRK.
