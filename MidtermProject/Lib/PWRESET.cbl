@@ -0,0 +1,92 @@
+       identification division.
+       program-id. PWRESET.
+      *> Issues, validates and consumes password-reset tokens for the
+      *> forgot-password self-service flow. The token value itself and
+      *> all timestamps are generated by the .NET caller (Guid/
+      *> DateTime); this program only persists and checks them.
+       environment division.
+       input-output section.
+       file-control.
+           select RESETTOK-FILE assign dynamic WS-FILEPATH
+               organization indexed
+               access mode dynamic
+               record key is RESETTOK-TOKEN
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  RESETTOK-FILE.
+       copy RESETTRC.
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100).
+       01  WS-FILE-STATUS                  PIC XX.
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-FILEPATH                     PIC X(100).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-TOKEN                        PIC X(40).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-EXPIRES-TS                   PIC 9(14).
+       01  LK-VALID                        PIC X(1).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-FILEPATH LK-USERNAME
+               LK-TOKEN LK-NOW-TS LK-EXPIRES-TS LK-VALID
+               LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-FILEPATH to WS-FILEPATH
+           move 0 to LK-RETURN-CODE
+           move "N" to LK-VALID
+           open i-o RESETTOK-FILE
+           if WS-FILE-STATUS = "35"
+               open output RESETTOK-FILE
+               close RESETTOK-FILE
+               open i-o RESETTOK-FILE
+           end-if
+           evaluate LK-ACTION
+               when "ISSUE"
+                   perform 1000-ISSUE
+               when "VALIDATE"
+                   perform 2000-VALIDATE
+               when "CONSUME"
+                   perform 3000-CONSUME
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           close RESETTOK-FILE
+           goback.
+       1000-ISSUE.
+           move LK-TOKEN to RESETTOK-TOKEN
+           move LK-USERNAME to RESETTOK-USERNAME
+           move LK-NOW-TS to RESETTOK-ISSUED-TS
+           move LK-EXPIRES-TS to RESETTOK-EXPIRES-TS
+           move "N" to RESETTOK-USED-FLAG
+           write RESETTOK-RECORD
+               invalid key
+                   move 1 to LK-RETURN-CODE
+           end-write.
+       2000-VALIDATE.
+           move LK-TOKEN to RESETTOK-TOKEN
+           read RESETTOK-FILE
+               key is RESETTOK-TOKEN
+               invalid key
+                   move "N" to LK-VALID
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move RESETTOK-USERNAME to LK-USERNAME
+                   if RESETTOK-USED-FLAG = "N"
+                       and LK-NOW-TS < RESETTOK-EXPIRES-TS
+                       move "Y" to LK-VALID
+                   else
+                       move "N" to LK-VALID
+                   end-if
+           end-read.
+       3000-CONSUME.
+           move LK-TOKEN to RESETTOK-TOKEN
+           read RESETTOK-FILE
+               key is RESETTOK-TOKEN
+               invalid key
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move "Y" to RESETTOK-USED-FLAG
+                   rewrite RESETTOK-RECORD
+           end-read.
+       end program PWRESET.
