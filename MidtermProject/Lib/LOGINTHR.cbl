@@ -0,0 +1,125 @@
+       identification division.
+       program-id. LOGINTHR.
+      *> Generic attempt-tracking/lockout helper, shared by the login
+      *> lockout check, the registration-abuse throttle and the MFA
+      *> retry cap. Keyed on whatever the caller passes in LK-KEY --
+      *> a username for the login and MFA files, a client IP for the
+      *> registration file. Date/time arithmetic (computing "now" and
+      *> "now + N minutes") is left to the .NET caller, which already
+      *> has DateTime; this program only persists and compares the
+      *> timestamps it is handed.
+       environment division.
+       input-output section.
+       file-control.
+           select ATTMPT-FILE assign dynamic WS-FILEPATH
+               organization indexed
+               access mode dynamic
+               record key is ATTMPT-KEY
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  ATTMPT-FILE.
+       copy ATTMPREC.
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100).
+       01  WS-FILE-STATUS                  PIC XX.
+       01  WS-FILE-OPEN-FLAG               PIC X VALUE "N".
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-FILEPATH                     PIC X(100).
+       01  LK-KEY                          PIC X(50).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-MAX-ATTEMPTS                 PIC 9(4).
+       01  LK-NEW-LOCK-UNTIL-TS            PIC 9(14).
+       01  LK-FAIL-COUNT                   PIC 9(4).
+       01  LK-LOCKED                       PIC X(1).
+       01  LK-LOCK-UNTIL-TS                PIC 9(14).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-FILEPATH LK-KEY
+               LK-NOW-TS LK-MAX-ATTEMPTS LK-NEW-LOCK-UNTIL-TS
+               LK-FAIL-COUNT LK-LOCKED LK-LOCK-UNTIL-TS
+               LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-FILEPATH to WS-FILEPATH
+           move 0 to LK-RETURN-CODE
+           move "N" to LK-LOCKED
+           move 0 to LK-LOCK-UNTIL-TS
+           perform 1000-OPEN-FILE
+           evaluate LK-ACTION
+               when "CHECK"
+                   perform 2000-CHECK
+               when "FAIL"
+                   perform 3000-RECORD-FAIL
+               when "RESET"
+                   perform 4000-RESET
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           perform 9000-CLOSE-FILE
+           goback.
+       1000-OPEN-FILE.
+           open i-o ATTMPT-FILE
+           if WS-FILE-STATUS = "35"
+               open output ATTMPT-FILE
+               close ATTMPT-FILE
+               open i-o ATTMPT-FILE
+           end-if
+           move "Y" to WS-FILE-OPEN-FLAG.
+       2000-CHECK.
+           move LK-KEY to ATTMPT-KEY
+           read ATTMPT-FILE
+               key is ATTMPT-KEY
+               invalid key
+                   move "N" to LK-LOCKED
+               not invalid key
+                   if ATTMPT-LOCK-UNTIL-TS > 0
+                       and LK-NOW-TS < ATTMPT-LOCK-UNTIL-TS
+                       move "Y" to LK-LOCKED
+                       move ATTMPT-LOCK-UNTIL-TS to LK-LOCK-UNTIL-TS
+                   else
+                       move "N" to LK-LOCKED
+                   end-if
+           end-read.
+       3000-RECORD-FAIL.
+           move LK-KEY to ATTMPT-KEY
+           read ATTMPT-FILE
+               key is ATTMPT-KEY
+               invalid key
+                   move 0 to ATTMPT-COUNT
+                   move 0 to ATTMPT-LOCK-UNTIL-TS
+           end-read
+           add 1 to ATTMPT-COUNT
+           move LK-NOW-TS to ATTMPT-LAST-TS
+           if ATTMPT-COUNT >= LK-MAX-ATTEMPTS
+               and LK-NEW-LOCK-UNTIL-TS > 0
+               move LK-NEW-LOCK-UNTIL-TS to ATTMPT-LOCK-UNTIL-TS
+           end-if
+           move ATTMPT-COUNT to LK-FAIL-COUNT
+           move ATTMPT-LOCK-UNTIL-TS to LK-LOCK-UNTIL-TS
+           if ATTMPT-LOCK-UNTIL-TS > 0
+               move "Y" to LK-LOCKED
+           end-if
+           rewrite ATTMPT-RECORD
+               invalid key
+                   write ATTMPT-RECORD
+                       invalid key
+                           move 1 to LK-RETURN-CODE
+                   end-write
+           end-rewrite.
+       4000-RESET.
+           move LK-KEY to ATTMPT-KEY
+           move 0 to ATTMPT-COUNT
+           move LK-NOW-TS to ATTMPT-LAST-TS
+           move 0 to ATTMPT-LOCK-UNTIL-TS
+           rewrite ATTMPT-RECORD
+               invalid key
+                   write ATTMPT-RECORD
+                       invalid key
+                           move 1 to LK-RETURN-CODE
+                   end-write
+           end-rewrite.
+       9000-CLOSE-FILE.
+           if WS-FILE-OPEN-FLAG = "Y"
+               close ATTMPT-FILE
+           end-if.
+       end program LOGINTHR.
