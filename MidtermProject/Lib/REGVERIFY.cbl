@@ -0,0 +1,131 @@
+       identification division.
+       program-id. REGVERIFY.
+      *> Issues and confirms the e-mail verification token that gates
+      *> auto-login on registration. CONFIRM also flips the shadow
+      *> membership record to active status so downstream checks (role
+      *> landing, recon, MFA flag) see a usable account.
+       environment division.
+       input-output section.
+       file-control.
+           select PNDREG-FILE assign dynamic WS-PNDREG-PATH
+               organization indexed
+               access mode dynamic
+               record key is PNDREG-TOKEN
+               file status is WS-PNDREG-STATUS.
+           select MBRUSR-FILE assign dynamic WS-MBRUSR-PATH
+               organization indexed
+               access mode dynamic
+               record key is MBRUSR-USERNAME
+               file status is WS-MBRUSR-STATUS.
+       data division.
+       file section.
+       fd  PNDREG-FILE.
+       copy PNDREGRC.
+       fd  MBRUSR-FILE.
+       copy MBRUSRRC.
+       working-storage section.
+       01  WS-PNDREG-PATH                  PIC X(100).
+       01  WS-MBRUSR-PATH                  PIC X(100).
+       01  WS-PNDREG-STATUS                PIC XX.
+       01  WS-MBRUSR-STATUS                PIC XX.
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-PNDREG-PATH                  PIC X(100).
+       01  LK-MBRUSR-PATH                  PIC X(100).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-EMAIL                        PIC X(100).
+       01  LK-TOKEN                        PIC X(40).
+       01  LK-REMEMBER-ME                  PIC X(1).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-EXPIRES-TS                   PIC 9(14).
+       01  LK-VALID                        PIC X(1).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-PNDREG-PATH
+               LK-MBRUSR-PATH LK-USERNAME LK-EMAIL LK-TOKEN
+               LK-REMEMBER-ME LK-NOW-TS LK-EXPIRES-TS LK-VALID
+               LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-PNDREG-PATH to WS-PNDREG-PATH
+           move LK-MBRUSR-PATH to WS-MBRUSR-PATH
+           move 0 to LK-RETURN-CODE
+           move "N" to LK-VALID
+           perform 1000-OPEN-FILES
+           evaluate LK-ACTION
+               when "ISSUE"
+                   perform 2000-ISSUE
+               when "CONFIRM"
+                   perform 3000-CONFIRM
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           close PNDREG-FILE
+           close MBRUSR-FILE
+           goback.
+       1000-OPEN-FILES.
+           open i-o PNDREG-FILE
+           if WS-PNDREG-STATUS = "35"
+               open output PNDREG-FILE
+               close PNDREG-FILE
+               open i-o PNDREG-FILE
+           end-if
+           open i-o MBRUSR-FILE
+           if WS-MBRUSR-STATUS = "35"
+               open output MBRUSR-FILE
+               close MBRUSR-FILE
+               open i-o MBRUSR-FILE
+           end-if.
+       2000-ISSUE.
+           move LK-TOKEN to PNDREG-TOKEN
+           move LK-USERNAME to PNDREG-USERNAME
+           move LK-EMAIL to PNDREG-EMAIL
+           move LK-NOW-TS to PNDREG-CREATED-TS
+           move LK-EXPIRES-TS to PNDREG-EXPIRES-TS
+           move LK-REMEMBER-ME to PNDREG-REMEMBER-ME
+           move "P" to PNDREG-STATUS
+           write PNDREG-RECORD
+               invalid key
+                   move 1 to LK-RETURN-CODE
+           end-write
+           move LK-USERNAME to MBRUSR-USERNAME
+           move LK-EMAIL to MBRUSR-EMAIL
+           move "MEMBER" to MBRUSR-ROLE
+           move "P" to MBRUSR-STATUS
+           move LK-NOW-TS to MBRUSR-CREATED-TS
+           move "N" to MBRUSR-MFA-ENABLED
+           write MBRUSR-RECORD
+               invalid key
+                   continue
+           end-write.
+       3000-CONFIRM.
+           move LK-TOKEN to PNDREG-TOKEN
+           read PNDREG-FILE
+               key is PNDREG-TOKEN
+               invalid key
+                   move "N" to LK-VALID
+                   move 1 to LK-RETURN-CODE
+               not invalid key
+                   move PNDREG-USERNAME to LK-USERNAME
+      *> LK-REMEMBER-ME is ISSUE's input; here it is CONFIRM's output
+      *> -- the preference captured at registration, handed back so
+      *> the caller (RegisterConfirm.aspx.cbl) can carry it through to
+      *> the Login page instead of discarding it.
+                   move PNDREG-REMEMBER-ME to LK-REMEMBER-ME
+                   if PNDREG-STATUS = "P"
+                       and LK-NOW-TS < PNDREG-EXPIRES-TS
+                       move "Y" to LK-VALID
+                       move "C" to PNDREG-STATUS
+                       rewrite PNDREG-RECORD
+                       move PNDREG-USERNAME to MBRUSR-USERNAME
+                       read MBRUSR-FILE
+                           key is MBRUSR-USERNAME
+                           invalid key
+                               continue
+                           not invalid key
+                               move "A" to MBRUSR-STATUS
+                               rewrite MBRUSR-RECORD
+                       end-read
+                   else
+                       move "N" to LK-VALID
+                   end-if
+           end-read.
+       end program REGVERIFY.
