@@ -0,0 +1,144 @@
+       identification division.
+       program-id. MFACHECK.
+      *> Issues and validates the one-time MFA challenge code inserted
+      *> between credential validation and FormsAuthentication::
+      *> SetAuthCookie. ISENABLED looks up the per-user MFA
+      *> flag carried on the shadow membership record (MBRUSRRC).
+      *> SETENABLED is the self-service toggle behind
+      *> Account/Security.aspx.cbl -- without it MBRUSR-MFA-ENABLED
+      *> could only ever be "N" and the challenge above would be
+      *> unreachable for every account.
+       environment division.
+       input-output section.
+       file-control.
+           select MFACHAL-FILE assign dynamic WS-MFACHAL-PATH
+               organization indexed
+               access mode dynamic
+               record key is MFACHAL-USERNAME
+               file status is WS-MFACHAL-STATUS.
+           select MBRUSR-FILE assign dynamic WS-MBRUSR-PATH
+               organization indexed
+               access mode dynamic
+               record key is MBRUSR-USERNAME
+               file status is WS-MBRUSR-STATUS.
+       data division.
+       file section.
+       fd  MFACHAL-FILE.
+       copy MFACHLRC.
+       fd  MBRUSR-FILE.
+       copy MBRUSRRC.
+       working-storage section.
+       01  WS-MFACHAL-PATH                 PIC X(100).
+       01  WS-MBRUSR-PATH                  PIC X(100).
+       01  WS-MFACHAL-STATUS               PIC XX.
+       01  WS-MBRUSR-STATUS                PIC XX.
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-MFACHAL-PATH                 PIC X(100).
+       01  LK-MBRUSR-PATH                  PIC X(100).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-CODE                         PIC X(10).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-EXPIRES-TS                   PIC 9(14).
+       01  LK-ENABLED                      PIC X(1).
+       01  LK-VALID                        PIC X(1).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-MFACHAL-PATH
+               LK-MBRUSR-PATH LK-USERNAME LK-CODE LK-NOW-TS
+               LK-EXPIRES-TS LK-ENABLED LK-VALID LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-MFACHAL-PATH to WS-MFACHAL-PATH
+           move LK-MBRUSR-PATH to WS-MBRUSR-PATH
+           move 0 to LK-RETURN-CODE
+           move "N" to LK-VALID
+           evaluate LK-ACTION
+               when "ISENABLED"
+                   move "N" to LK-ENABLED
+                   perform 1000-IS-ENABLED
+               when "ISSUE"
+                   perform 2000-ISSUE
+               when "VALIDATE"
+                   perform 3000-VALIDATE
+               when "SETENABLED"
+                   perform 1500-SET-ENABLED
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           goback.
+       1000-IS-ENABLED.
+           open input MBRUSR-FILE
+           if WS-MBRUSR-STATUS = "00"
+               move LK-USERNAME to MBRUSR-USERNAME
+               read MBRUSR-FILE
+                   key is MBRUSR-USERNAME
+                   invalid key
+                       move "N" to LK-ENABLED
+                   not invalid key
+                       move MBRUSR-MFA-ENABLED to LK-ENABLED
+               end-read
+               close MBRUSR-FILE
+           end-if.
+      *> LK-ENABLED is the ISENABLED action's output; here it is the
+      *> caller's input -- the desired "Y"/"N" to persist.
+       1500-SET-ENABLED.
+           open i-o MBRUSR-FILE
+           if WS-MBRUSR-STATUS = "00"
+               move LK-USERNAME to MBRUSR-USERNAME
+               read MBRUSR-FILE
+                   key is MBRUSR-USERNAME
+                   invalid key
+                       move 1 to LK-RETURN-CODE
+                   not invalid key
+                       move LK-ENABLED to MBRUSR-MFA-ENABLED
+                       rewrite MBRUSR-RECORD
+               end-read
+               close MBRUSR-FILE
+           else
+               move 1 to LK-RETURN-CODE
+           end-if.
+       2000-ISSUE.
+           open i-o MFACHAL-FILE
+           if WS-MFACHAL-STATUS = "35"
+               open output MFACHAL-FILE
+               close MFACHAL-FILE
+               open i-o MFACHAL-FILE
+           end-if
+           move LK-USERNAME to MFACHAL-USERNAME
+           move LK-CODE to MFACHAL-CODE
+           move LK-NOW-TS to MFACHAL-ISSUED-TS
+           move LK-EXPIRES-TS to MFACHAL-EXPIRES-TS
+           move "N" to MFACHAL-VERIFIED
+           rewrite MFACHAL-RECORD
+               invalid key
+                   write MFACHAL-RECORD
+                       invalid key
+                           move 1 to LK-RETURN-CODE
+                   end-write
+           end-rewrite
+           close MFACHAL-FILE.
+       3000-VALIDATE.
+           open i-o MFACHAL-FILE
+           if WS-MFACHAL-STATUS = "35"
+               move "N" to LK-VALID
+               move 1 to LK-RETURN-CODE
+           else
+               move LK-USERNAME to MFACHAL-USERNAME
+               read MFACHAL-FILE
+                   key is MFACHAL-USERNAME
+                   invalid key
+                       move "N" to LK-VALID
+                       move 1 to LK-RETURN-CODE
+                   not invalid key
+                       if MFACHAL-VERIFIED = "N"
+                           and LK-NOW-TS < MFACHAL-EXPIRES-TS
+                           and MFACHAL-CODE = LK-CODE
+                           move "Y" to LK-VALID
+                           move "Y" to MFACHAL-VERIFIED
+                           rewrite MFACHAL-RECORD
+                       else
+                           move "N" to LK-VALID
+                       end-if
+               end-read
+               close MFACHAL-FILE
+           end-if.
+       end program MFACHECK.
