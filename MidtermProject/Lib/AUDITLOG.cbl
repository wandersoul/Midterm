@@ -0,0 +1,48 @@
+       identification division.
+       program-id. AUDITLOG.
+      *> Appends one row to the shared audit trail. Called from Login,
+      *> Register and Global so "did this person actually register on
+      *> the 3rd" can be answered from this file instead of guessing.
+       environment division.
+       input-output section.
+       file-control.
+           select AUDIT-FILE assign to WS-FILEPATH
+               organization line sequential
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  AUDIT-FILE.
+       01  AUDIT-LINE                      PIC X(250).
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100)
+               VALUE "AUDIT.DAT".
+       01  WS-FILE-STATUS                  PIC XX.
+       copy AUDITREC.
+       linkage section.
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-EVENT-TYPE                    PIC X(30).
+       01  LK-TIMESTAMP                    PIC 9(14).
+       01  LK-SOURCE-CLASS                  PIC X(40).
+       01  LK-SOURCE-METHOD                 PIC X(40).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-USERNAME LK-EVENT-TYPE LK-TIMESTAMP
+               LK-SOURCE-CLASS LK-SOURCE-METHOD LK-RETURN-CODE.
+       0000-MAIN.
+           move 0 to LK-RETURN-CODE
+           move LK-USERNAME to AUDIT-USERNAME
+           move LK-EVENT-TYPE to AUDIT-EVENT-TYPE
+           move LK-TIMESTAMP to AUDIT-TIMESTAMP
+           move LK-SOURCE-CLASS to AUDIT-SOURCE-CLASS
+           move LK-SOURCE-METHOD to AUDIT-SOURCE-METHOD
+           open extend AUDIT-FILE
+           if WS-FILE-STATUS = "35"
+               open output AUDIT-FILE
+           end-if
+           if WS-FILE-STATUS not = "00"
+               move 1 to LK-RETURN-CODE
+           else
+               write AUDIT-LINE from AUDIT-RECORD
+               close AUDIT-FILE
+           end-if
+           goback.
+       end program AUDITLOG.
