@@ -0,0 +1,128 @@
+       identification division.
+       program-id. ERRLOG.
+      *> Persists unhandled-exception detail from Global::Application_
+      *> Error and tracks how many times the same error signature has
+      *> recurred inside a short window, so the caller knows when to
+      *> page on-call instead of waiting for a user to complain three
+      *> days later.
+       environment division.
+       input-output section.
+       file-control.
+           select ERRLOG-FILE assign to WS-LOGPATH
+               organization line sequential
+               file status is WS-LOG-STATUS.
+           select ERRCNT-FILE assign dynamic WS-CNTPATH
+               organization indexed
+               access mode dynamic
+               record key is ERRCNT-SIGNATURE
+               file status is WS-CNT-STATUS.
+       data division.
+       file section.
+       fd  ERRLOG-FILE.
+       01  ERRLOG-LINE                     PIC X(2500).
+       fd  ERRCNT-FILE.
+       copy ERRCNTRC.
+       working-storage section.
+       01  WS-LOGPATH                      PIC X(100)
+               VALUE "ERRORLOG.DAT".
+       01  WS-CNTPATH                      PIC X(100)
+               VALUE "ERRCOUNT.DAT".
+       01  WS-LOG-STATUS                   PIC XX.
+       01  WS-CNT-STATUS                   PIC XX.
+       01  WS-CONV-TS                      PIC 9(14).
+       01  WS-CONV-DATE                    PIC 9(8).
+       01  WS-CONV-HH                      PIC 9(2).
+       01  WS-CONV-MI                      PIC 9(2).
+       01  WS-CONV-SS                      PIC 9(2).
+       01  WS-CONV-EPOCH                   PIC 9(10).
+       01  WS-NOW-EPOCH                    PIC 9(10).
+       01  WS-WINDOW-START-EPOCH           PIC 9(10).
+       copy ERRLGREC.
+       linkage section.
+       01  LK-MESSAGE                      PIC X(200).
+       01  LK-STACKTRACE                   PIC X(2000).
+       01  LK-URL                          PIC X(200).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-WINDOW-SECONDS               PIC 9(6).
+       01  LK-ALERT-THRESHOLD              PIC 9(4).
+       01  LK-SHOULD-ALERT                 PIC X(1).
+       procedure division using LK-MESSAGE LK-STACKTRACE LK-URL
+               LK-USERNAME LK-NOW-TS LK-WINDOW-SECONDS
+               LK-ALERT-THRESHOLD LK-SHOULD-ALERT.
+       0000-MAIN.
+           move "N" to LK-SHOULD-ALERT
+           perform 1000-WRITE-DETAIL
+           perform 2000-UPDATE-COUNTER
+           goback.
+       1000-WRITE-DETAIL.
+           move LK-NOW-TS to ERRLOG-TIMESTAMP
+           move LK-USERNAME to ERRLOG-USERNAME
+           move LK-URL to ERRLOG-URL
+           move LK-MESSAGE to ERRLOG-MESSAGE
+           move LK-STACKTRACE to ERRLOG-STACKTRACE
+           move spaces to ERRLOG-SIGNATURE
+           string LK-MESSAGE(1:20) LK-URL(1:12)
+               delimited by size into ERRLOG-SIGNATURE
+           open extend ERRLOG-FILE
+           if WS-LOG-STATUS = "35"
+               open output ERRLOG-FILE
+           end-if
+           write ERRLOG-LINE from ERRLOG-RECORD
+           close ERRLOG-FILE.
+       2000-UPDATE-COUNTER.
+           open i-o ERRCNT-FILE
+           if WS-CNT-STATUS = "35"
+               open output ERRCNT-FILE
+               close ERRCNT-FILE
+               open i-o ERRCNT-FILE
+           end-if
+           move ERRLOG-SIGNATURE to ERRCNT-SIGNATURE
+           read ERRCNT-FILE
+               key is ERRCNT-SIGNATURE
+               invalid key
+                   move LK-NOW-TS to ERRCNT-WINDOW-START-TS
+                   move 0 to ERRCNT-COUNT
+                   move "N" to ERRCNT-ALERTED
+           end-read
+      *> YYYYMMDDHHMMSS timestamps are not a linear seconds
+      *> counter -- subtracting them directly blows up across any
+      *> minute/hour/day boundary (23:59:59 to 00:00:05 looks like
+      *> 664046 seconds, not 6). Convert both sides to epoch seconds
+      *> first, same as Batch/SESSPURGE.cbl does for its idle check.
+           move LK-NOW-TS to WS-CONV-TS
+           perform 9000-TS-TO-EPOCH
+           move WS-CONV-EPOCH to WS-NOW-EPOCH
+
+           move ERRCNT-WINDOW-START-TS to WS-CONV-TS
+           perform 9000-TS-TO-EPOCH
+           move WS-CONV-EPOCH to WS-WINDOW-START-EPOCH
+
+           if (WS-NOW-EPOCH - WS-WINDOW-START-EPOCH) > LK-WINDOW-SECONDS
+               move LK-NOW-TS to ERRCNT-WINDOW-START-TS
+               move 0 to ERRCNT-COUNT
+               move "N" to ERRCNT-ALERTED
+           end-if
+           add 1 to ERRCNT-COUNT
+           if ERRCNT-COUNT >= LK-ALERT-THRESHOLD
+               and ERRCNT-ALERTED = "N"
+               move "Y" to LK-SHOULD-ALERT
+               move "Y" to ERRCNT-ALERTED
+           end-if
+           rewrite ERRCOUNT-RECORD
+               invalid key
+                   write ERRCOUNT-RECORD
+                       invalid key
+                           continue
+                   end-write
+           end-rewrite
+           close ERRCNT-FILE.
+       9000-TS-TO-EPOCH.
+           move WS-CONV-TS(1:8) to WS-CONV-DATE
+           move WS-CONV-TS(9:2) to WS-CONV-HH
+           move WS-CONV-TS(11:2) to WS-CONV-MI
+           move WS-CONV-TS(13:2) to WS-CONV-SS
+           compute WS-CONV-EPOCH =
+               (function integer-of-date(WS-CONV-DATE) * 86400)
+               + (WS-CONV-HH * 3600) + (WS-CONV-MI * 60) + WS-CONV-SS.
+       end program ERRLOG.
