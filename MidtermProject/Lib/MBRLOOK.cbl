@@ -0,0 +1,103 @@
+       identification division.
+       program-id. MBRLOOK.
+      *> Read-only lookups against the shadow membership extract.
+      *> BYUSERNAME backs role-based landing after sign-in. BYEMAIL
+      *> scans for every username registered under an e-mail address,
+      *> for the forgot-username recovery page.
+       environment division.
+       input-output section.
+       file-control.
+           select MBRUSR-FILE assign dynamic WS-MBRUSR-PATH
+               organization indexed
+               access mode dynamic
+               record key is MBRUSR-USERNAME
+               file status is WS-MBRUSR-STATUS.
+       data division.
+       file section.
+       fd  MBRUSR-FILE.
+       copy MBRUSRRC.
+       working-storage section.
+       01  WS-MBRUSR-PATH                  PIC X(100).
+       01  WS-MBRUSR-STATUS                PIC XX.
+       01  WS-AT-END                       PIC X VALUE "N".
+       linkage section.
+       01  LK-ACTION                       PIC X(10).
+       01  LK-MBRUSR-PATH                  PIC X(100).
+       01  LK-USERNAME                     PIC X(50).
+       01  LK-EMAIL                        PIC X(100).
+       01  LK-ROLE                         PIC X(20).
+       01  LK-STATUS                       PIC X(1).
+       01  LK-MATCHED-USERNAMES            PIC X(200).
+       01  LK-MATCH-COUNT                  PIC 9(2).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-ACTION LK-MBRUSR-PATH LK-USERNAME
+               LK-EMAIL LK-ROLE LK-STATUS LK-MATCHED-USERNAMES
+               LK-MATCH-COUNT LK-RETURN-CODE.
+       0000-MAIN.
+           move LK-MBRUSR-PATH to WS-MBRUSR-PATH
+           move 0 to LK-RETURN-CODE
+           evaluate LK-ACTION
+               when "BYUSERNAME"
+                   perform 1000-BY-USERNAME
+               when "BYEMAIL"
+                   perform 2000-BY-EMAIL
+               when other
+                   move 99 to LK-RETURN-CODE
+           end-evaluate
+           goback.
+       1000-BY-USERNAME.
+           move spaces to LK-ROLE
+           move space to LK-STATUS
+           open input MBRUSR-FILE
+           if WS-MBRUSR-STATUS = "00"
+               move LK-USERNAME to MBRUSR-USERNAME
+               read MBRUSR-FILE
+                   key is MBRUSR-USERNAME
+                   invalid key
+                       move 1 to LK-RETURN-CODE
+                   not invalid key
+                       move MBRUSR-ROLE to LK-ROLE
+                       move MBRUSR-STATUS to LK-STATUS
+               end-read
+               close MBRUSR-FILE
+           else
+               move 1 to LK-RETURN-CODE
+           end-if.
+       2000-BY-EMAIL.
+           move spaces to LK-MATCHED-USERNAMES
+           move 0 to LK-MATCH-COUNT
+           move "N" to WS-AT-END
+           open input MBRUSR-FILE
+           if WS-MBRUSR-STATUS not = "00"
+               move 1 to LK-RETURN-CODE
+           else
+               move spaces to MBRUSR-USERNAME
+               start MBRUSR-FILE key is not less than MBRUSR-USERNAME
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read MBRUSR-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if MBRUSR-EMAIL = LK-EMAIL
+                               and LK-MATCH-COUNT < 3
+                               add 1 to LK-MATCH-COUNT
+                               if LK-MATCH-COUNT > 1
+                                   string LK-MATCHED-USERNAMES
+                                       delimited by space
+                                       ", " delimited by size
+                                       MBRUSR-USERNAME
+                                       delimited by space
+                                       into LK-MATCHED-USERNAMES
+                               else
+                                   move MBRUSR-USERNAME
+                                       to LK-MATCHED-USERNAMES
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close MBRUSR-FILE
+           end-if.
+       end program MBRLOOK.
