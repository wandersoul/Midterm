@@ -0,0 +1,52 @@
+       identification division.
+       program-id. MAILSEND.
+      *> Drops an outbound e-mail onto the mail queue file for the
+      *> mailer daemon to deliver. Shared by the e-mail verification
+      *> gate, forgot-password and forgot-username flows -- they all
+      *> just need "queue this message", not their own delivery
+      *> mechanics.
+       environment division.
+       input-output section.
+       file-control.
+           select MAILQ-FILE assign to WS-FILEPATH
+               organization line sequential
+               file status is WS-FILE-STATUS.
+       data division.
+       file section.
+       fd  MAILQ-FILE.
+       01  MAILQ-LINE                      PIC X(500).
+       working-storage section.
+       01  WS-FILEPATH                     PIC X(100)
+               VALUE "MAILQUEUE.DAT".
+       01  WS-FILE-STATUS                  PIC XX.
+       01  WS-MAILQ-RECORD.
+           05  WS-MAILQ-TIMESTAMP           PIC 9(14).
+           05  WS-MAILQ-TO-EMAIL            PIC X(100).
+           05  WS-MAILQ-SUBJECT             PIC X(100).
+           05  WS-MAILQ-BODY                PIC X(200).
+       linkage section.
+       01  LK-TO-EMAIL                     PIC X(100).
+       01  LK-SUBJECT                      PIC X(100).
+       01  LK-BODY                         PIC X(200).
+       01  LK-NOW-TS                       PIC 9(14).
+       01  LK-RETURN-CODE                  PIC 9(2).
+       procedure division using LK-TO-EMAIL LK-SUBJECT LK-BODY
+               LK-NOW-TS LK-RETURN-CODE.
+       0000-MAIN.
+           move 0 to LK-RETURN-CODE
+           move LK-NOW-TS to WS-MAILQ-TIMESTAMP
+           move LK-TO-EMAIL to WS-MAILQ-TO-EMAIL
+           move LK-SUBJECT to WS-MAILQ-SUBJECT
+           move LK-BODY to WS-MAILQ-BODY
+           open extend MAILQ-FILE
+           if WS-FILE-STATUS = "35"
+               open output MAILQ-FILE
+           end-if
+           if WS-FILE-STATUS not = "00"
+               move 1 to LK-RETURN-CODE
+           else
+               write MAILQ-LINE from WS-MAILQ-RECORD
+               close MAILQ-FILE
+           end-if
+           goback.
+       end program MAILSEND.
