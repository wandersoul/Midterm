@@ -0,0 +1,306 @@
+       identification division.
+       program-id. SESSPURGE.
+      *> Nightly batch sweep -- the first scheduled job in the system;
+      *> everything else here is request-driven. Retires idle session
+      *> rows, deletes abandoned unconfirmed registrations, and clears
+      *> out expired reset tokens, MFA challenges and stale lockout
+      *> counters so none of that data grows without bound.
+       environment division.
+       input-output section.
+       file-control.
+           select SESSION-FILE assign dynamic WS-SESSION-PATH
+               organization indexed
+               access mode dynamic
+               record key is SESS-ID
+               file status is WS-SESSION-STATUS.
+           select PNDREG-FILE assign dynamic WS-PNDREG-PATH
+               organization indexed
+               access mode dynamic
+               record key is PNDREG-TOKEN
+               file status is WS-PNDREG-STATUS.
+           select RESETTOK-FILE assign dynamic WS-RESETTOK-PATH
+               organization indexed
+               access mode dynamic
+               record key is RESETTOK-TOKEN
+               file status is WS-RESETTOK-STATUS.
+           select MFACHAL-FILE assign dynamic WS-MFACHAL-PATH
+               organization indexed
+               access mode dynamic
+               record key is MFACHAL-USERNAME
+               file status is WS-MFACHAL-STATUS.
+           select ATTMPT-FILE assign dynamic WS-ATTMPT-PATH
+               organization indexed
+               access mode dynamic
+               record key is ATTMPT-KEY
+               file status is WS-ATTMPT-STATUS.
+       data division.
+       file section.
+       fd  SESSION-FILE.
+       copy SESSNREC.
+       fd  PNDREG-FILE.
+       copy PNDREGRC.
+       fd  RESETTOK-FILE.
+       copy RESETTRC.
+       fd  MFACHAL-FILE.
+       copy MFACHLRC.
+       fd  ATTMPT-FILE.
+       copy ATTMPREC.
+       working-storage section.
+       01  WS-SESSION-PATH                 PIC X(100)
+               VALUE "SESSION.DAT".
+       01  WS-PNDREG-PATH                  PIC X(100)
+               VALUE "PENDREG.DAT".
+       01  WS-RESETTOK-PATH                PIC X(100)
+               VALUE "RESETTOK.DAT".
+       01  WS-MFACHAL-PATH                 PIC X(100)
+               VALUE "MFACHAL.DAT".
+       01  WS-ATTMPT-LOGIN-PATH            PIC X(100)
+               VALUE "ATTMPT-LOGIN.DAT".
+       01  WS-ATTMPT-REG-PATH              PIC X(100)
+               VALUE "ATTMPT-REG.DAT".
+       01  WS-ATTMPT-MFA-PATH              PIC X(100)
+               VALUE "ATTMPT-MFA.DAT".
+       01  WS-ATTMPT-PATH                  PIC X(100).
+       01  WS-SESSION-STATUS               PIC XX.
+       01  WS-PNDREG-STATUS                PIC XX.
+       01  WS-RESETTOK-STATUS              PIC XX.
+       01  WS-MFACHAL-STATUS               PIC XX.
+       01  WS-ATTMPT-STATUS                PIC XX.
+       01  WS-AT-END                       PIC X.
+       01  WS-NOW-TS                       PIC 9(14).
+       01  WS-NOW-EPOCH                    PIC 9(10).
+       01  WS-IDLE-TIMEOUT-SECONDS         PIC 9(8) VALUE 1800.
+      *> How long a retired ("E") session row is kept around before
+      *> this sweep deletes it outright. SESSTRK only ever REWRITEs
+      *> SESS-STATUS to "E" (on cap eviction or END) -- nothing
+      *> deletes the row, so every session ever opened, including
+      *> every anonymous visit, would otherwise be a permanent row.
+      *> Keeping them briefly past retirement gives ACCTRECON a window
+      *> to reconcile against them before they are gone for good.
+       01  WS-SESSION-RETENTION-SECONDS    PIC 9(8) VALUE 86400.
+      *> Review fix: a key that never tripped the lockout threshold
+      *> leaves ATTMPT-LOCK-UNTIL-TS at zero forever, so the original
+      *> lock-expired-only branch below never purged it and the file
+      *> grew without bound. Purge on last-activity age alone as a
+      *> second branch, independent of whether the threshold was ever
+      *> crossed.
+       01  WS-ATTMPT-STALE-SECONDS         PIC 9(8) VALUE 86400.
+       01  WS-PURGED-COUNT                 PIC 9(6).
+       01  WS-CONV-TS                      PIC 9(14).
+       01  WS-CONV-DATE                    PIC 9(8).
+       01  WS-CONV-HH                      PIC 9(2).
+       01  WS-CONV-MI                      PIC 9(2).
+       01  WS-CONV-SS                      PIC 9(2).
+       01  WS-CONV-EPOCH                   PIC 9(10).
+       01  WS-ROW-EPOCH                    PIC 9(10).
+       01  WS-CURRENT-DATE-FIELD           PIC X(21).
+       procedure division.
+       0000-MAIN.
+           display "SESSPURGE: nightly purge starting"
+           perform 0100-GET-NOW
+           display "SESSPURGE: purging idle sessions"
+           perform 1000-PURGE-SESSIONS
+           display "SESSPURGE: deleting old retired sessions"
+           perform 1500-DELETE-OLD-EXPIRED-SESSIONS
+           display "SESSPURGE: purging abandoned registrations"
+           perform 2000-PURGE-PENDING-REGISTRATIONS
+           display "SESSPURGE: purging expired reset tokens"
+           perform 3000-PURGE-RESET-TOKENS
+           display "SESSPURGE: purging expired MFA challenges"
+           perform 4000-PURGE-MFA-CHALLENGES
+           display "SESSPURGE: purging stale login attempt counters"
+           move WS-ATTMPT-LOGIN-PATH to WS-ATTMPT-PATH
+           perform 5000-PURGE-ATTEMPTS
+           display "SESSPURGE: purging stale registration attempt "
+               "counters"
+           move WS-ATTMPT-REG-PATH to WS-ATTMPT-PATH
+           perform 5000-PURGE-ATTEMPTS
+           display "SESSPURGE: purging stale MFA attempt counters"
+           move WS-ATTMPT-MFA-PATH to WS-ATTMPT-PATH
+           perform 5000-PURGE-ATTEMPTS
+           display "SESSPURGE: nightly purge complete"
+           goback.
+       0100-GET-NOW.
+           move function current-date to WS-CURRENT-DATE-FIELD
+           move WS-CURRENT-DATE-FIELD(1:14) to WS-NOW-TS
+           move WS-NOW-TS to WS-CONV-TS
+           perform 8000-TS-TO-EPOCH
+           move WS-CONV-EPOCH to WS-NOW-EPOCH.
+       1000-PURGE-SESSIONS.
+           move 0 to WS-PURGED-COUNT
+           open i-o SESSION-FILE
+           if WS-SESSION-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to SESS-ID
+               start SESSION-FILE key is not less than SESS-ID
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read SESSION-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           move SESS-LAST-SEEN-TS to WS-CONV-TS
+                           perform 8000-TS-TO-EPOCH
+                           move WS-CONV-EPOCH to WS-ROW-EPOCH
+                           if SESS-STATUS = "A"
+                               and (WS-NOW-EPOCH - WS-ROW-EPOCH)
+                                   > WS-IDLE-TIMEOUT-SECONDS
+                               move "E" to SESS-STATUS
+                               rewrite SESSION-RECORD
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close SESSION-FILE
+           end-if
+           display "SESSPURGE: sessions retired " WS-PURGED-COUNT.
+       1500-DELETE-OLD-EXPIRED-SESSIONS.
+           move 0 to WS-PURGED-COUNT
+           open i-o SESSION-FILE
+           if WS-SESSION-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to SESS-ID
+               start SESSION-FILE key is not less than SESS-ID
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read SESSION-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           move SESS-LAST-SEEN-TS to WS-CONV-TS
+                           perform 8000-TS-TO-EPOCH
+                           move WS-CONV-EPOCH to WS-ROW-EPOCH
+                           if SESS-STATUS = "E"
+                               and (WS-NOW-EPOCH - WS-ROW-EPOCH)
+                                   > WS-SESSION-RETENTION-SECONDS
+                               delete SESSION-FILE record
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close SESSION-FILE
+           end-if
+           display "SESSPURGE: retired sessions deleted "
+               WS-PURGED-COUNT.
+       2000-PURGE-PENDING-REGISTRATIONS.
+           move 0 to WS-PURGED-COUNT
+           open i-o PNDREG-FILE
+           if WS-PNDREG-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to PNDREG-TOKEN
+               start PNDREG-FILE key is not less than PNDREG-TOKEN
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read PNDREG-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if PNDREG-STATUS = "P"
+                               and WS-NOW-TS > PNDREG-EXPIRES-TS
+                               delete PNDREG-FILE record
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close PNDREG-FILE
+           end-if
+           display "SESSPURGE: abandoned registrations purged "
+               WS-PURGED-COUNT.
+       3000-PURGE-RESET-TOKENS.
+           move 0 to WS-PURGED-COUNT
+           open i-o RESETTOK-FILE
+           if WS-RESETTOK-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to RESETTOK-TOKEN
+               start RESETTOK-FILE
+                   key is not less than RESETTOK-TOKEN
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read RESETTOK-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if WS-NOW-TS > RESETTOK-EXPIRES-TS
+                               delete RESETTOK-FILE record
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close RESETTOK-FILE
+           end-if
+           display "SESSPURGE: expired reset tokens purged "
+               WS-PURGED-COUNT.
+       4000-PURGE-MFA-CHALLENGES.
+           move 0 to WS-PURGED-COUNT
+           open i-o MFACHAL-FILE
+           if WS-MFACHAL-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to MFACHAL-USERNAME
+               start MFACHAL-FILE
+                   key is not less than MFACHAL-USERNAME
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read MFACHAL-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if WS-NOW-TS > MFACHAL-EXPIRES-TS
+                               delete MFACHAL-FILE record
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close MFACHAL-FILE
+           end-if
+           display "SESSPURGE: expired MFA challenges purged "
+               WS-PURGED-COUNT.
+       5000-PURGE-ATTEMPTS.
+           move 0 to WS-PURGED-COUNT
+           open i-o ATTMPT-FILE
+           if WS-ATTMPT-STATUS = "00"
+               move "N" to WS-AT-END
+               move spaces to ATTMPT-KEY
+               start ATTMPT-FILE key is not less than ATTMPT-KEY
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read ATTMPT-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           move ATTMPT-LAST-TS to WS-CONV-TS
+                           perform 8000-TS-TO-EPOCH
+                           move WS-CONV-EPOCH to WS-ROW-EPOCH
+                           if (ATTMPT-LOCK-UNTIL-TS > 0
+                                   and WS-NOW-TS > ATTMPT-LOCK-UNTIL-TS)
+                               or (WS-NOW-EPOCH - WS-ROW-EPOCH)
+                                   > WS-ATTMPT-STALE-SECONDS
+                               delete ATTMPT-FILE record
+                               add 1 to WS-PURGED-COUNT
+                           end-if
+                   end-read
+               end-perform
+               close ATTMPT-FILE
+           end-if
+           display "SESSPURGE: stale attempt rows purged "
+               WS-PURGED-COUNT.
+       8000-TS-TO-EPOCH.
+           move WS-CONV-TS(1:8) to WS-CONV-DATE
+           move WS-CONV-TS(9:2) to WS-CONV-HH
+           move WS-CONV-TS(11:2) to WS-CONV-MI
+           move WS-CONV-TS(13:2) to WS-CONV-SS
+           compute WS-CONV-EPOCH =
+               (function integer-of-date(WS-CONV-DATE) * 86400)
+               + (WS-CONV-HH * 3600) + (WS-CONV-MI * 60) + WS-CONV-SS.
+       end program SESSPURGE.
