@@ -0,0 +1,173 @@
+       identification division.
+       program-id. ACCTRECON.
+      *> Daily reconciliation report. Cross-checks the audit trail
+      *> against the shadow membership store and the session file, and
+      *> prints discrepancies for the morning on-call scan instead of
+      *> relying on manual digging. The missing-SESSION_START check is
+      *> skipped for anonymous sessions (see 2000-CHECK-SESSIONS-
+      *> WITHOUT-START-EVENT) -- the audit schema has no per-session
+      *> identifier, so it cannot tell one "ANONYMOUS"-keyed session
+      *> apart from another.
+       environment division.
+       input-output section.
+       file-control.
+           select AUDIT-FILE assign to WS-AUDIT-PATH
+               organization line sequential
+               file status is WS-AUDIT-STATUS.
+           select MBRUSR-FILE assign dynamic WS-MBRUSR-PATH
+               organization indexed
+               access mode dynamic
+               record key is MBRUSR-USERNAME
+               file status is WS-MBRUSR-STATUS.
+           select SESSION-FILE assign dynamic WS-SESSION-PATH
+               organization indexed
+               access mode dynamic
+               record key is SESS-ID
+               file status is WS-SESSION-STATUS.
+           select REPORT-FILE assign to WS-REPORT-PATH
+               organization line sequential
+               file status is WS-REPORT-STATUS.
+       data division.
+       file section.
+       fd  AUDIT-FILE.
+       01  AUDIT-LINE                      PIC X(250).
+       fd  MBRUSR-FILE.
+       copy MBRUSRRC.
+       fd  SESSION-FILE.
+       copy SESSNREC.
+       fd  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(200).
+       working-storage section.
+       01  WS-AUDIT-PATH                   PIC X(100)
+               VALUE "AUDIT.DAT".
+       01  WS-MBRUSR-PATH                  PIC X(100)
+               VALUE "MBRUSR.DAT".
+       01  WS-SESSION-PATH                 PIC X(100)
+               VALUE "SESSION.DAT".
+       01  WS-REPORT-PATH                  PIC X(100)
+               VALUE "ACCTRECON.RPT".
+       01  WS-AUDIT-STATUS                 PIC XX.
+       01  WS-MBRUSR-STATUS                PIC XX.
+       01  WS-SESSION-STATUS               PIC XX.
+       01  WS-REPORT-STATUS                PIC XX.
+       01  WS-AT-END                       PIC X.
+       01  WS-AUDIT-AT-END                 PIC X.
+       01  WS-FOUND-SESSION-EVENT          PIC X.
+       01  WS-DISCREPANCY-COUNT            PIC 9(6) VALUE 0.
+       01  WS-ANON-SENTINEL                 PIC X(50) VALUE "ANONYMOUS".
+       copy AUDITREC.
+       procedure division.
+       0000-MAIN.
+           display "ACCTRECON: daily reconciliation starting"
+           open output REPORT-FILE
+           move "ACCOUNT RECONCILIATION REPORT" to REPORT-LINE
+           write REPORT-LINE
+           perform 1000-CHECK-CREATED-WITHOUT-MEMBER
+           perform 2000-CHECK-SESSIONS-WITHOUT-START-EVENT
+           move spaces to REPORT-LINE
+           string "TOTAL DISCREPANCIES: " delimited by size
+               WS-DISCREPANCY-COUNT delimited by size
+               into REPORT-LINE
+           write REPORT-LINE
+           close REPORT-FILE
+           display "ACCTRECON: discrepancies found "
+               WS-DISCREPANCY-COUNT
+           display "ACCTRECON: daily reconciliation complete"
+           goback.
+       1000-CHECK-CREATED-WITHOUT-MEMBER.
+           open input AUDIT-FILE
+           if WS-AUDIT-STATUS = "00"
+               open input MBRUSR-FILE
+               move "N" to WS-AT-END
+               perform until WS-AT-END = "Y"
+                   read AUDIT-FILE into AUDIT-RECORD
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+                           if AUDIT-EVENT-TYPE = "REGISTER_CREATED"
+                               move AUDIT-USERNAME to MBRUSR-USERNAME
+                               read MBRUSR-FILE
+                                   key is MBRUSR-USERNAME
+                                   invalid key
+                                       perform 9000-WRITE-DISCREPANCY
+                               end-read
+                           end-if
+                   end-read
+               end-perform
+               close MBRUSR-FILE
+               close AUDIT-FILE
+           end-if.
+       9000-WRITE-DISCREPANCY.
+           add 1 to WS-DISCREPANCY-COUNT
+           move spaces to REPORT-LINE
+           string "MISSING MEMBER RECORD FOR USER: "
+               delimited by size
+               AUDIT-USERNAME delimited by size
+               into REPORT-LINE
+           write REPORT-LINE.
+       2000-CHECK-SESSIONS-WITHOUT-START-EVENT.
+           open input SESSION-FILE
+           if WS-SESSION-STATUS = "00"
+               open input AUDIT-FILE
+               move "N" to WS-AT-END
+               move spaces to SESS-ID
+               start SESSION-FILE key is not less than SESS-ID
+                   invalid key
+                       move "Y" to WS-AT-END
+               end-start
+               perform until WS-AT-END = "Y"
+                   read SESSION-FILE next record
+                       at end
+                           move "Y" to WS-AT-END
+                       not at end
+      *> Every unauthenticated visitor's SESSTRK row is keyed on the
+      *> shared "ANONYMOUS" sentinel, and the audit trail has no
+      *> per-session identifier to correlate against -- a SESSION_START
+      *> row under "ANONYMOUS" anywhere in the log would satisfy the
+      *> lookup below for every anonymous session regardless of which
+      *> visit it actually belongs to, making the check a near no-op
+      *> for that username. Skip it for the sentinel rather than report
+      *> a check that cannot actually tell anonymous sessions apart.
+                           if SESS-STATUS = "A"
+                               and SESS-USERNAME not = WS-ANON-SENTINEL
+                               perform 2100-FIND-SESSION-EVENT
+                           end-if
+                   end-read
+               end-perform
+               close AUDIT-FILE
+               close SESSION-FILE
+           end-if.
+       2100-FIND-SESSION-EVENT.
+           move "N" to WS-FOUND-SESSION-EVENT
+           close AUDIT-FILE
+           open input AUDIT-FILE
+           move "N" to WS-AUDIT-AT-END
+           perform until WS-AUDIT-AT-END = "Y"
+               read AUDIT-FILE into AUDIT-RECORD
+                   at end
+                       move "Y" to WS-AUDIT-AT-END
+                   not at end
+      *> SESSION_START is always logged under "ANONYMOUS" (Global::
+      *> Session_Start fires before FormsAuthentication runs);
+      *> SESSTRK "BIND" later rewrites SESS-USERNAME to the real
+      *> account with no SESSION_START of its own, so an authenticated
+      *> session is legitimately confirmed by the audit events that
+      *> fire at BIND time instead (LOGIN_SUCCESS / MFA_VERIFIED).
+                       if (AUDIT-EVENT-TYPE = "SESSION_START"
+                               or AUDIT-EVENT-TYPE = "LOGIN_SUCCESS"
+                               or AUDIT-EVENT-TYPE = "MFA_VERIFIED")
+                           and AUDIT-USERNAME = SESS-USERNAME
+                           move "Y" to WS-FOUND-SESSION-EVENT
+                       end-if
+               end-read
+           end-perform
+           if WS-FOUND-SESSION-EVENT = "N"
+               add 1 to WS-DISCREPANCY-COUNT
+               move spaces to REPORT-LINE
+               string "ACTIVE SESSION WITH NO SESSION_START AUDIT "
+                   "EVENT: " delimited by size
+                   SESS-USERNAME delimited by size
+                   into REPORT-LINE
+               write REPORT-LINE
+           end-if.
+       end program ACCTRECON.
