@@ -0,0 +1,8 @@
+      *> Shared audit-trail record. One row per Login / Register /
+      *> Global lifecycle event.
+       01  AUDIT-RECORD.
+           05  AUDIT-USERNAME              PIC X(50).
+           05  AUDIT-EVENT-TYPE            PIC X(30).
+           05  AUDIT-TIMESTAMP             PIC 9(14).
+           05  AUDIT-SOURCE-CLASS          PIC X(40).
+           05  AUDIT-SOURCE-METHOD         PIC X(40).
