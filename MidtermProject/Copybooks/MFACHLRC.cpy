@@ -0,0 +1,8 @@
+      *> One-time MFA challenge code record, issued between credential
+      *> validation and FormsAuthentication::SetAuthCookie.
+       01  MFACHAL-RECORD.
+           05  MFACHAL-USERNAME            PIC X(50).
+           05  MFACHAL-CODE                PIC X(10).
+           05  MFACHAL-ISSUED-TS           PIC 9(14).
+           05  MFACHAL-EXPIRES-TS          PIC 9(14).
+           05  MFACHAL-VERIFIED            PIC X(1).
