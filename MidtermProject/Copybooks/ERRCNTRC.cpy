@@ -0,0 +1,8 @@
+      *> Rolling error-signature counter used to decide when the same
+      *> exception has happened "more than a few times in a short
+      *> window" and an on-call alert should fire.
+       01  ERRCOUNT-RECORD.
+           05  ERRCNT-SIGNATURE            PIC X(32).
+           05  ERRCNT-WINDOW-START-TS      PIC 9(14).
+           05  ERRCNT-COUNT                PIC 9(4).
+           05  ERRCNT-ALERTED              PIC X(1).
