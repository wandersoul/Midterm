@@ -0,0 +1,8 @@
+      *> Persistent error-log record written from Application_Error.
+       01  ERRLOG-RECORD.
+           05  ERRLOG-TIMESTAMP            PIC 9(14).
+           05  ERRLOG-SIGNATURE            PIC X(32).
+           05  ERRLOG-USERNAME             PIC X(50).
+           05  ERRLOG-URL                  PIC X(200).
+           05  ERRLOG-MESSAGE              PIC X(200).
+           05  ERRLOG-STACKTRACE           PIC X(2000).
