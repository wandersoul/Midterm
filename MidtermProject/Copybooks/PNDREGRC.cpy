@@ -0,0 +1,12 @@
+      *> Pending-registration / e-mail verification record. Swept
+      *> nightly by SESSPURGE once a row has been abandoned past
+      *> PNDREG-EXPIRES-TS without being confirmed.
+       01  PNDREG-RECORD.
+           05  PNDREG-USERNAME             PIC X(50).
+           05  PNDREG-EMAIL                PIC X(100).
+           05  PNDREG-TOKEN                PIC X(40).
+           05  PNDREG-CREATED-TS           PIC 9(14).
+           05  PNDREG-EXPIRES-TS           PIC 9(14).
+           05  PNDREG-REMEMBER-ME          PIC X(1).
+           05  PNDREG-STATUS               PIC X(1).
+      *>       'P' = pending confirmation, 'C' = confirmed
