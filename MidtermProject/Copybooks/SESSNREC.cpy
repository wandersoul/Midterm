@@ -0,0 +1,11 @@
+      *> Session heartbeat/tracking record. Written on Session_Start so
+      *> concurrency accounting and the per-user concurrent session cap
+      *> do not depend on Session_End ever firing, and swept nightly by
+      *> SESSPURGE.
+       01  SESSION-RECORD.
+           05  SESS-ID                     PIC X(40).
+           05  SESS-USERNAME               PIC X(50).
+           05  SESS-START-TS               PIC 9(14).
+           05  SESS-LAST-SEEN-TS           PIC 9(14).
+           05  SESS-STATUS                 PIC X(1).
+      *>       'A' = active, 'E' = expired/retired
