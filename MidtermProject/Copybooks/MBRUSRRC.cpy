@@ -0,0 +1,16 @@
+      *> Local shadow extract of the ASP.NET membership/role store.
+      *> The real store lives behind the SqlMembershipProvider and is
+      *> outside this repo; this file is the COBOL-side copy that the
+      *> Register flow keeps current (username/email/role/status) so
+      *> the reconciliation batch job, role-based landing, forgot-
+      *> username lookup and the MFA flag all have something to read
+      *> without a database call.
+       01  MBRUSR-RECORD.
+           05  MBRUSR-USERNAME             PIC X(50).
+           05  MBRUSR-EMAIL                PIC X(100).
+           05  MBRUSR-ROLE                 PIC X(20).
+      *>       'ADMIN', 'STAFF', or 'MEMBER'
+           05  MBRUSR-STATUS               PIC X(1).
+      *>       'P' = pending verification, 'A' = active
+           05  MBRUSR-CREATED-TS           PIC 9(14).
+           05  MBRUSR-MFA-ENABLED          PIC X(1).
