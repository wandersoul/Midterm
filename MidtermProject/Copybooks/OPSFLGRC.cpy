@@ -0,0 +1,6 @@
+      *> Ops feature-flag record, loaded into memory by
+      *> Global::Application_Start and consulted at login time --
+      *> e.g. MAINTMODE = 'Y'/'N'.
+       01  OPSFLAG-RECORD.
+           05  OPSFLAG-NAME                PIC X(30).
+           05  OPSFLAG-VALUE               PIC X(10).
