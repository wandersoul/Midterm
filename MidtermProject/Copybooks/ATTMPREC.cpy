@@ -0,0 +1,10 @@
+      *> Generic attempt-tracking record shared by the login lockout
+      *> check, the registration abuse throttle and the MFA retry cap.
+      *> ATTMPT-KEY holds a username for the login and MFA files and a
+      *> client IP address for the registration file -- same shape,
+      *> separate files.
+       01  ATTMPT-RECORD.
+           05  ATTMPT-KEY                  PIC X(50).
+           05  ATTMPT-COUNT                PIC 9(4).
+           05  ATTMPT-LAST-TS              PIC 9(14).
+           05  ATTMPT-LOCK-UNTIL-TS        PIC 9(14).
