@@ -0,0 +1,8 @@
+      *> Password reset token record for the forgot-password self
+      *> service flow.
+       01  RESETTOK-RECORD.
+           05  RESETTOK-USERNAME           PIC X(50).
+           05  RESETTOK-TOKEN              PIC X(40).
+           05  RESETTOK-ISSUED-TS          PIC 9(14).
+           05  RESETTOK-EXPIRES-TS         PIC 9(14).
+           05  RESETTOK-USED-FLAG          PIC X(1).
