@@ -1,17 +1,276 @@
        class-id MidtermProject.Account.Login is partial
                inherits type System.Web.UI.Page public.
        working-storage section.
-           
+
+      *> Failed attempts allowed before a lockout kicks in, and how
+      *> long that lockout lasts.
+       01 MAX-FAILED-ATTEMPTS pic 9(4) value 5.
+       01 LOCKOUT-MINUTES pic 9(4) value 15.
+      *> How long an MFA challenge code stays valid.
+       01 MFA-CODE-EXPIRY-MINUTES pic 9(4) value 5.
+      *> Fallback cap when Global::Application_Start has not cached an
+      *> ops-flag override, same default as Global.asax.cbl.
+       01 DEFAULT-MAX-CONCURRENT-SESSIONS pic 9(4) value 3.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-CHECK pic x(10) value "CHECK".
+       01 WS-ACT-RESET pic x(10) value "RESET".
+       01 WS-ACT-FAIL pic x(10) value "FAIL".
+       01 WS-ACT-ISENABLED pic x(10) value "ISENABLED".
+       01 WS-ACT-ISSUE pic x(10) value "ISSUE".
+       01 WS-ACT-BIND pic x(10) value "BIND".
+       01 WS-FILE-ATTMPT-LOGIN pic x(100) value "ATTMPT-LOGIN.DAT".
+       01 WS-FILE-MFACHAL pic x(100) value "MFACHAL.DAT".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-FILE-SESSION pic x(100) value "SESSION.DAT".
+       01 WS-EVT-LOGIN-LOCKED pic x(30) value "LOGIN_LOCKED".
+       01 WS-EVT-LOGIN-SUCCESS pic x(30) value "LOGIN_SUCCESS".
+       01 WS-EVT-LOGIN-FAILED pic x(30) value "LOGIN_FAILED".
+       01 WS-EVT-LOGIN-UNCONFIRMED pic x(30) value "LOGIN_UNCONFIRMED".
+       01 WS-SRC-CLASS-LOGIN pic x(40)
+               value "MidtermProject.Account.Login".
+       01 WS-SRC-METHOD-AUTHENTICATE pic x(40)
+               value "LoginUser_Authenticate".
+       01 WS-SUBJ-MFA-CODE pic x(100)
+               value "Your sign-in verification code".
+       01 WS-SPACES-X100 pic x(100) value spaces.
+
        method-id Page_Load protected.
        local-storage section.
        01 returnUrl string.
        01 encodedUrl string.
-       
+       01 maintenanceFlag object.
+       01 rememberParam string.
+
        procedure division using by value sender as object by value e as type EventArgs.
+      *> Lock out new sign-ins cleanly during a planned maintenance
+      *> window instead of pulling the app pool.
+           set maintenanceFlag to super::Application::Item("MaintenanceMode")
+           if maintenanceFlag not = null
+               and maintenanceFlag::ToString() = "Y"
+               invoke super::Response::Redirect("~/Account/Maintenance.aspx")
+               goback
+           end-if
+
+      *> The remember-me choice made at registration is carried through
+      *> the confirmation link (RegisterConfirm.aspx.cbl) as
+      *> "remember=1" -- pre-check the box here so it is honored on the
+      *> real sign-in this page performs, instead of being silently
+      *> dropped on the floor.
+           if not super::IsPostBack
+               set rememberParam to super::Request::QueryString::Item("remember")
+               if rememberParam = "1"
+                   set LoginUser::RememberMeSet to true
+               end-if
+           end-if
+
            set returnUrl to super::Request::QueryString::Item("ReturnUrl")
            set encodedUrl to type HttpUtility::UrlEncode(returnUrl)
            set RegisterHyperLink::NavigateUrl to String::Concat( "Register.aspx?ReturnUrl=" encodedUrl)
-           goback.           
+      *> Self-service recovery links alongside registration, same
+      *> ReturnUrl pass-through pattern.
+           set ForgotPasswordHyperLink::NavigateUrl to String::Concat( "ForgotPassword.aspx?ReturnUrl=" encodedUrl)
+           set ForgotUsernameHyperLink::NavigateUrl to String::Concat( "ForgotUsername.aspx?ReturnUrl=" encodedUrl)
+           goback.
        end method.
-              
-       end class.	
+
+       method-id LoginUser_Authenticate protected.
+      *> Consult the lockout record before handing off to the
+      *> membership provider, instead of letting the Login control
+      *> hammer it on every postback.
+       local-storage section.
+       01 username string.
+       01 password string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 candidateLockUntilTs pic 9(14).
+       01 failCount pic 9(4).
+       01 locked pic x(1).
+       01 lockUntilTs pic 9(14).
+       01 retCode pic 9(2).
+       01 mfaEnabled pic x(1).
+       01 mfaCode pic x(10).
+       01 mfaExpiresTs pic 9(14).
+       01 mfaExpiresString string.
+       01 memberUser type MembershipUser.
+       01 mfaValid pic x(1).
+       01 codeGenerator type Random.
+       01 codeNumber binary-long.
+       01 mfaMailBody pic x(200).
+       01 acctRole pic x(20).
+       01 acctStatus pic x(1).
+       01 acctMatched pic x(200).
+       01 acctMatchCount pic 9(2).
+
+       procedure division using by value sender as object by value e as type AuthenticateEventArgs.
+           set username to LoginUser::UserName
+           set password to LoginUser::Password
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           set mfaExpiresString to type DateTime::Now::AddMinutes(MFA-CODE-EXPIRY-MINUTES)::ToString("yyyyMMddHHmmss")
+           move mfaExpiresString to mfaExpiresTs
+           set nowTs to type DateTime::Now::AddMinutes(LOCKOUT-MINUTES)::ToString("yyyyMMddHHmmss")
+           move nowTs to candidateLockUntilTs
+
+           call "LOGINTHR" using WS-ACT-CHECK WS-FILE-ATTMPT-LOGIN
+               username nowNumeric MAX-FAILED-ATTEMPTS
+               candidateLockUntilTs failCount locked lockUntilTs
+               retCode
+
+           if locked = "Y"
+               set e::Authenticated to false
+               set LoginUser::FailureText to "This account is temporarily locked due to repeated failed sign-in attempts. Please try again later."
+               call "AUDITLOG" using username WS-EVT-LOGIN-LOCKED
+                   nowNumeric WS-SRC-CLASS-LOGIN
+                   WS-SRC-METHOD-AUTHENTICATE retCode
+               goback
+           end-if
+
+           if type Membership::ValidateUser(username password)
+      *> ValidateUser only knows about the real ASP.NET membership
+      *> account, which RegisterUser_CreatedUser enables in full --
+      *> it has no notion of the shadow MBRUSR-STATUS this system uses
+      *> to gate on e-mail confirmation. Check that separately so a
+      *> newly-registered user cannot sign in here before confirming,
+      *> same lookup LoginUser_LoggedIn already uses for role-based
+      *> landing.
+               call "MBRLOOK" using "BYUSERNAME" WS-FILE-MBRUSR
+                   username WS-SPACES-X100 acctRole acctStatus
+                   acctMatched acctMatchCount retCode
+
+               if acctStatus = "P"
+                   set e::Authenticated to false
+                   set LoginUser::FailureText to "Please confirm your e-mail address before signing in."
+                   call "AUDITLOG" using username
+                       WS-EVT-LOGIN-UNCONFIRMED nowNumeric
+                       WS-SRC-CLASS-LOGIN
+                       WS-SRC-METHOD-AUTHENTICATE retCode
+                   goback
+               end-if
+
+               call "LOGINTHR" using WS-ACT-RESET WS-FILE-ATTMPT-LOGIN
+                   username nowNumeric MAX-FAILED-ATTEMPTS
+                   candidateLockUntilTs failCount locked lockUntilTs
+                   retCode
+               call "AUDITLOG" using username WS-EVT-LOGIN-SUCCESS
+                   nowNumeric WS-SRC-CLASS-LOGIN
+                   WS-SRC-METHOD-AUTHENTICATE retCode
+
+      *> Gate the cookie behind an MFA challenge when the account has
+      *> MFA enabled, instead of authenticating here.
+               call "MFACHECK" using WS-ACT-ISENABLED WS-FILE-MFACHAL
+                   WS-FILE-MBRUSR username mfaCode nowNumeric
+                   mfaExpiresTs mfaEnabled mfaValid retCode
+
+               if mfaEnabled = "Y"
+                   set e::Authenticated to false
+                   set codeGenerator to new Random()
+                   set codeNumber to codeGenerator::Next(100000 999999)
+                   move codeNumber::ToString() to mfaCode
+                   call "MFACHECK" using WS-ACT-ISSUE WS-FILE-MFACHAL
+                       WS-FILE-MBRUSR username mfaCode nowNumeric
+                       mfaExpiresTs mfaEnabled mfaValid retCode
+                   set super::Session::Item("MfaPendingUser") to username
+                   if LoginUser::RememberMeSet
+                       set super::Session::Item("MfaRememberMe") to "Y"
+                   else
+                       set super::Session::Item("MfaRememberMe") to "N"
+                   end-if
+                   set super::Session::Item("MfaReturnUrl") to LoginUser::DestinationPageUrl
+                   set memberUser to type Membership::GetUser(username)
+      *> mfaCode is only PIC X(10) -- MAILSEND's LK-BODY is a fixed
+      *> PIC X(200) and moves all 200 bytes from whatever is passed,
+      *> so build the body into a field that is actually that size
+      *> instead of handing it the undersized mfaCode directly.
+                   move spaces to mfaMailBody
+                   string "Your sign-in verification code is: "
+                       delimited by size
+                       mfaCode delimited by size
+                       into mfaMailBody
+                   call "MAILSEND" using memberUser::Email
+                       WS-SUBJ-MFA-CODE
+                       mfaMailBody nowNumeric retCode
+                   invoke super::Response::Redirect("~/Account/TwoFactor.aspx")
+               else
+                   set e::Authenticated to true
+               end-if
+           else
+               call "LOGINTHR" using WS-ACT-FAIL WS-FILE-ATTMPT-LOGIN
+                   username nowNumeric MAX-FAILED-ATTEMPTS
+                   candidateLockUntilTs failCount locked lockUntilTs
+                   retCode
+               call "AUDITLOG" using username WS-EVT-LOGIN-FAILED
+                   nowNumeric WS-SRC-CLASS-LOGIN
+                   WS-SRC-METHOD-AUTHENTICATE retCode
+               set e::Authenticated to false
+           end-if
+           goback.
+       end method.
+
+       method-id LoginUser_LoggedIn protected.
+      *> Honor the Login control's own "remember me" checkbox instead
+      *> of leaving persistence entirely up to the control defaults.
+      *> Land the user on the page their role actually uses instead of
+      *> a flat default. Session_Start wrote this session's SESSTRK row
+      *> under the "ANONYMOUS" sentinel since FormsAuthentication had
+      *> not run yet -- bind it to the real account now, which is also
+      *> when the concurrent-session cap gets (re-)enforced against the
+      *> actual username.
+       local-storage section.
+       01 destinationUrl string.
+       01 role pic x(20).
+       01 status pic x(1).
+       01 retCode pic 9(2).
+       01 matchCount pic 9(2).
+       01 matched pic x(200).
+       01 sessionId string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 maxSessionsValue object.
+       01 maxSessions pic 9(4).
+       01 expiredSessId pic x(40).
+       01 sessionStatus pic x(1).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           invoke type FormsAuthentication::SetAuthCookie( LoginUser::UserName LoginUser::RememberMeSet )
+
+           set sessionId to super::Session::SessionID
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           set maxSessionsValue to super::Application::Item("MaxConcurrentSessions")
+           if maxSessionsValue = null
+               move DEFAULT-MAX-CONCURRENT-SESSIONS to maxSessions
+           else
+               move maxSessionsValue::ToString() to maxSessions
+           end-if
+
+           call "SESSTRK" using WS-ACT-BIND WS-FILE-SESSION sessionId
+               LoginUser::UserName nowNumeric maxSessions expiredSessId
+               sessionStatus retCode
+
+           call "MBRLOOK" using "BYUSERNAME" WS-FILE-MBRUSR
+               LoginUser::UserName WS-SPACES-X100 role status matched
+               matchCount retCode
+
+           evaluate role
+               when "ADMIN"
+                   set destinationUrl to "~/Admin/Default.aspx"
+               when "STAFF"
+                   set destinationUrl to "~/Ops/Dashboard.aspx"
+               when other
+                   set destinationUrl to LoginUser::DestinationPageUrl
+                   if String::IsNullOrEmpty( destinationUrl )
+                       set destinationUrl to "~/"
+                   end-if
+           end-evaluate
+
+           invoke super::Response::Redirect(destinationUrl)
+           goback.
+       end method.
+
+       end class.
