@@ -1,35 +1,177 @@
        class-id MidtermProject.Account.Register is partial
                inherits type System.Web.UI.Page public.
        working-storage section.
-           
+
+      *> How long an e-mail verification link stays valid.
+       01 EMAIL-CONFIRM-EXPIRY-HOURS pic 9(4) value 48.
+      *> How many registrations a single client IP may submit inside
+      *> the throttle window before further attempts are rejected.
+       01 MAX-REGISTRATIONS-PER-WINDOW pic 9(4) value 3.
+       01 REGISTRATION-WINDOW-MINUTES pic 9(4) value 60.
+      *> reCAPTCHA site secret and verification endpoint.
+      *> TODO(ops): replace with the real per-environment secret before
+      *> go-live -- see deployment runbook.
+       01 RECAPTCHA-SECRET-KEY pic x(100)
+               value "CHANGE-ME-RECAPTCHA-SECRET-KEY".
+       01 RECAPTCHA-VERIFY-URL pic x(100)
+               value "https://www.google.com/recaptcha/api/siteverify".
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-CHECK pic x(10) value "CHECK".
+       01 WS-ACT-FAIL pic x(10) value "FAIL".
+       01 WS-ACT-ISSUE pic x(10) value "ISSUE".
+       01 WS-FILE-ATTMPT-REG pic x(100) value "ATTMPT-REG.DAT".
+       01 WS-FILE-PENDREG pic x(100) value "PENDREG.DAT".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-EVT-REGISTER-BLOCKED pic x(30)
+               value "REGISTER_BLOCKED".
+       01 WS-EVT-REGISTER-CREATED pic x(30)
+               value "REGISTER_CREATED".
+       01 WS-SRC-CLASS-REGISTER pic x(40)
+               value "MidtermProject.Account.Register".
+       01 WS-SRC-METHOD-CREATING pic x(40)
+               value "RegisterUser_CreatingUser".
+       01 WS-SRC-METHOD-CREATED pic x(40)
+               value "RegisterUser_CreatedUser".
+       01 WS-SUBJ-CONFIRM-ACCOUNT pic x(100)
+               value "Confirm your new account".
+
        method-id Page_Load protected.
        local-storage section.
        01 returnUrl string.
-       
+
        procedure division using by value sender as object by value e as type EventArgs.
            set returnUrl to super::Request::QueryString::Item("ReturnUrl")
            set RegisterUser::ContinueDestinationPageUrl to returnUrl
-          
-           goback.           
+
+           goback.
+       end method.
+
+       method-id RegisterUser_CreatingUser protected.
+      *> Reject or throttle bulk automated signups before they ever
+      *> reach the user store -- a CAPTCHA challenge plus the same kind
+      *> of per-key attempt-tracking record used for the login lockout,
+      *> keyed on the client IP instead of a username.
+       local-storage section.
+       01 clientIp string.
+       01 captchaResponse string.
+       01 captchaVerified pic x(1).
+       01 verifyQuery string.
+       01 verifyResultText string.
+       01 verifier type System.Net.WebClient.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 candidateThrottleUntilTs pic 9(14).
+       01 attemptCount pic 9(4).
+       01 throttled pic x(1).
+       01 throttleUntilTs pic 9(14).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type LoginCancelEventArgs.
+           set clientIp to super::Request::UserHostAddress
+           set captchaResponse to super::Request::Form::Item("g-recaptcha-response")
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           set nowTs to type DateTime::Now::AddMinutes(REGISTRATION-WINDOW-MINUTES)::ToString("yyyyMMddHHmmss")
+           move nowTs to candidateThrottleUntilTs
+
+           call "LOGINTHR" using WS-ACT-CHECK WS-FILE-ATTMPT-REG
+               clientIp nowNumeric MAX-REGISTRATIONS-PER-WINDOW
+               candidateThrottleUntilTs attemptCount throttled
+               throttleUntilTs retCode
+
+      *> An actual server-side call to the CAPTCHA provider's
+      *> verification endpoint -- a non-empty form field proves nothing
+      *> on its own, it only proves the bot bothered to fill it in.
+      *> Any failure here (bad network, provider outage) surfaces as an
+      *> unhandled exception into Global::Application_Error, which is
+      *> this app's one place for "something went wrong, log it and
+      *> page on-call" rather than a bespoke try/catch here.
+           move "N" to captchaVerified
+           if not String::IsNullOrEmpty( captchaResponse )
+               set verifyQuery to String::Concat( RECAPTCHA-VERIFY-URL
+                   "?secret=" RECAPTCHA-SECRET-KEY "&response="
+                   captchaResponse "&remoteip=" clientIp)
+               set verifier to new System.Net.WebClient()
+               set verifyResultText to verifier::DownloadString(verifyQuery)
+               if verifyResultText::Contains("""success"": true")
+                   move "Y" to captchaVerified
+               end-if
+           end-if
+
+           if throttled = "Y"
+               or captchaVerified not = "Y"
+               set e::Cancel to true
+               call "AUDITLOG" using clientIp WS-EVT-REGISTER-BLOCKED
+                   nowNumeric WS-SRC-CLASS-REGISTER
+                   WS-SRC-METHOD-CREATING retCode
+               goback
+           end-if
+
+           call "LOGINTHR" using WS-ACT-FAIL WS-FILE-ATTMPT-REG
+               clientIp nowNumeric MAX-REGISTRATIONS-PER-WINDOW
+               candidateThrottleUntilTs attemptCount throttled
+               throttleUntilTs retCode
+           goback.
        end method.
-       
+
        method-id RegisterUser_CreatedUser protected.
-       
+      *> A new account is an auditable event just like a sign-in is.
+      *> New accounts land in "pending verification" instead of being
+      *> auto-authenticated -- a bad e-mail address used to create an
+      *> account nobody could ever get back into. The remember-me
+      *> preference is captured here and carried on the
+      *> pending-registration record -- since this page no longer
+      *> signs the user in immediately, REGVERIFY hands it back out
+      *> when the confirmation link is followed
+      *> (RegisterConfirm.aspx.cbl), which passes it to Login.aspx as
+      *> "remember=1" so Login.aspx.cbl Page_Load can pre-check the
+      *> box before the real sign-in (which already reads
+      *> RememberMeSet) happens.
        local-storage section.
-       01 continueUrl string.
-       
+       01 token string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 expiresTs string.
+       01 expiresNumeric pic 9(14).
+       01 rememberMe pic x(1).
+       01 confirmUrl string.
+       01 valid pic x(1).
+       01 retCode pic 9(2).
+
        procedure division using by value sender as object by value e as type EventArgs.
-           
-		   invoke type FormsAuthentication::SetAuthCookie( RegisterUser::UserName false)
-           
-           set continueUrl to RegisterUser::ContinueDestinationPageUrl
-           if String::IsNullOrEmpty( continueUrl )
-               set continueUrl to "~/"
+           set token to type Guid::NewGuid()::ToString()
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           set expiresTs to type DateTime::Now::AddHours(EMAIL-CONFIRM-EXPIRY-HOURS)::ToString("yyyyMMddHHmmss")
+           move expiresTs to expiresNumeric
+           if RememberMeCheckBox::Checked
+               move "Y" to rememberMe
+           else
+               move "N" to rememberMe
            end-if
-           
-           invoke super::Response::Redirect(continueUrl)
-           
+
+           call "REGVERIFY" using WS-ACT-ISSUE WS-FILE-PENDREG
+               WS-FILE-MBRUSR RegisterUser::UserName RegisterUser::Email
+               token rememberMe nowNumeric expiresNumeric valid retCode
+
+           set confirmUrl to String::Concat( super::Request::Url::GetLeftPart(type UriPartial::Authority) "/Account/RegisterConfirm.aspx?token=" token)
+           call "MAILSEND" using RegisterUser::Email
+               WS-SUBJ-CONFIRM-ACCOUNT confirmUrl nowNumeric retCode
+
+           call "AUDITLOG" using RegisterUser::UserName
+               WS-EVT-REGISTER-CREATED nowNumeric
+               WS-SRC-CLASS-REGISTER
+               WS-SRC-METHOD-CREATED retCode
+
+           invoke super::Response::Redirect("~/Account/CheckYourEmail.aspx")
+
            goback.
        end method.
-       
-       end class.	
+
+       end class.
