@@ -0,0 +1,76 @@
+       class-id MidtermProject.Account.ForgotUsername is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-BYEMAIL pic x(10) value "BYEMAIL".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-SPACES-X50 pic x(50) value spaces.
+       01 WS-SPACES-X20 pic x(20) value spaces.
+       01 WS-SPACES-X1 pic x(1) value space.
+       01 WS-EVT-USERNAME-RECOVERY pic x(30)
+               value "USERNAME_RECOVERY_REQUESTED".
+       01 WS-SRC-CLASS-FORGOTUSERNAME pic x(40)
+               value "MidtermProject.Account.ForgotUsername".
+       01 WS-SRC-METHOD-SENDUSERNAME pic x(40)
+               value "SendUsernameButton_Click".
+       01 WS-SUBJ-USERNAMES pic x(100)
+               value "Your username(s)".
+
+       method-id Page_Load protected.
+       local-storage section.
+       01 returnUrl string.
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set returnUrl to super::Request::QueryString::Item("ReturnUrl")
+           goback.
+       end method.
+
+       method-id SendUsernameButton_Click protected.
+      *> Mail back the username(s) associated with an e-mail address
+      *> -- support calls for lost usernames are just as common as
+      *> lost passwords, and until now there was no self-service path
+      *> for it.
+       local-storage section.
+       01 email string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 matchedUsernames pic x(200).
+       01 matchCount pic 9(2).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set email to EmailTextBox::Text
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "MBRLOOK" using WS-ACT-BYEMAIL WS-FILE-MBRUSR
+               WS-SPACES-X50 email WS-SPACES-X20 WS-SPACES-X1
+               matchedUsernames matchCount retCode
+
+           if matchCount > 0
+               call "MAILSEND" using email WS-SUBJ-USERNAMES
+                   matchedUsernames nowNumeric retCode
+      *> AUDIT-USERNAME identifies the account the event is about, not
+      *> a place to dump an arbitrary list -- a lookup can match more
+      *> than one username, but the requesting e-mail address is the
+      *> single actor this event is actually keyed on.
+               call "AUDITLOG" using email
+                   WS-EVT-USERNAME-RECOVERY nowNumeric
+                   WS-SRC-CLASS-FORGOTUSERNAME
+                   WS-SRC-METHOD-SENDUSERNAME retCode
+           end-if
+
+      *> Same reasoning as ForgotPassword: one confirmation message
+      *> regardless of whether the e-mail matched anything.
+           set ConfirmationLabel::Text to "If that e-mail address is on file, we have sent the associated username(s)."
+           set ConfirmationLabel::Visible to true
+           goback.
+       end method.
+
+       end class.
