@@ -0,0 +1,92 @@
+       class-id MidtermProject.Account.Security is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-ISENABLED pic x(10) value "ISENABLED".
+       01 WS-FILE-MFACHAL pic x(100) value "MFACHAL.DAT".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-SPACES-X10 pic x(10) value spaces.
+       01 WS-ZERO-NUM14 pic 9(14) value 0.
+       01 WS-EVT-MFA-PREFERENCE-CHANGED pic x(30)
+               value "MFA_PREFERENCE_CHANGED".
+       01 WS-SRC-CLASS-SECURITY pic x(40)
+               value "MidtermProject.Account.Security".
+       01 WS-SRC-METHOD-SAVE pic x(40)
+               value "SaveButton_Click".
+
+       method-id Page_Load protected.
+      *> Self-service MFA enrollment. Nothing else sets
+      *> MBRUSR-MFA-ENABLED to "Y" -- without this page the challenge
+      *> wired into Login.aspx.cbl / TwoFactor.aspx.cbl is unreachable
+      *> for every account. A signed-in member can flip the flag for
+      *> their own account here; an admin could do the same for
+      *> someone else's via MBRUSR.DAT until a dedicated admin console
+      *> exists.
+       local-storage section.
+       01 username string.
+       01 mfaEnabled pic x(1).
+       01 mfaValid pic x(1).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           if super::User = null
+               or not super::User::Identity::IsAuthenticated
+               invoke super::Response::Redirect("~/Account/Login.aspx")
+               goback
+           end-if
+
+           if not super::IsPostBack
+               set username to super::User::Identity::Name
+               call "MFACHECK" using WS-ACT-ISENABLED WS-FILE-MFACHAL
+                   WS-FILE-MBRUSR username WS-SPACES-X10 WS-ZERO-NUM14
+                   WS-ZERO-NUM14 mfaEnabled mfaValid retCode
+               if mfaEnabled = "Y"
+                   set MfaEnabledCheckBox::Checked to true
+               else
+                   set MfaEnabledCheckBox::Checked to false
+               end-if
+           end-if
+           goback.
+       end method.
+
+       method-id SaveButton_Click protected.
+      *> Persist the toggle and audit the change like every other
+      *> account-security event in this system.
+       local-storage section.
+       01 username string.
+       01 desiredFlag pic x(1).
+       01 mfaValid pic x(1).
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set username to super::User::Identity::Name
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           if MfaEnabledCheckBox::Checked
+               move "Y" to desiredFlag
+           else
+               move "N" to desiredFlag
+           end-if
+
+           call "MFACHECK" using "SETENABLED" WS-FILE-MFACHAL
+               WS-FILE-MBRUSR username WS-SPACES-X10 nowNumeric
+               WS-ZERO-NUM14 desiredFlag mfaValid retCode
+
+           call "AUDITLOG" using username WS-EVT-MFA-PREFERENCE-CHANGED
+               nowNumeric WS-SRC-CLASS-SECURITY
+               WS-SRC-METHOD-SAVE retCode
+
+           set StatusLabel::Text to "Your sign-in verification preference has been saved."
+           set StatusLabel::Visible to true
+           goback.
+       end method.
+
+       end class.
