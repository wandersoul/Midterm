@@ -0,0 +1,82 @@
+       class-id MidtermProject.Account.ForgotPassword is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+       01 RESET-TOKEN-EXPIRY-MINUTES pic 9(4) value 30.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-ISSUE pic x(10) value "ISSUE".
+       01 WS-FILE-RESETTOK pic x(100) value "RESETTOK.DAT".
+       01 WS-SPACES-X1 pic x(1) value space.
+       01 WS-EVT-PASSWORD-RESET-REQUESTED pic x(30)
+               value "PASSWORD_RESET_REQUESTED".
+       01 WS-SRC-CLASS-FORGOTPASSWORD pic x(40)
+               value "MidtermProject.Account.ForgotPassword".
+       01 WS-SRC-METHOD-REQUESTRESET pic x(40)
+               value "RequestResetButton_Click".
+       01 WS-SUBJ-RESET-PASSWORD pic x(100)
+               value "Reset your password".
+
+       method-id Page_Load protected.
+       local-storage section.
+       01 returnUrl string.
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set returnUrl to super::Request::QueryString::Item("ReturnUrl")
+           goback.
+       end method.
+
+       method-id RequestResetButton_Click protected.
+      *> Self-service password reset -- a customer who is locked out
+      *> can request a reset link by e-mail instead of calling support
+      *> to reset it by hand.
+       local-storage section.
+       01 username string.
+       01 token string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 expiresTs string.
+       01 expiresNumeric pic 9(14).
+       01 resetUrl string.
+       01 memberUser type MembershipUser.
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set username to UsernameTextBox::Text
+           set memberUser to type Membership::GetUser(username)
+
+           if memberUser not = null
+               set token to type Guid::NewGuid()::ToString()
+               set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+               move nowTs to nowNumeric
+               set expiresTs to type DateTime::Now::AddMinutes(RESET-TOKEN-EXPIRY-MINUTES)::ToString("yyyyMMddHHmmss")
+               move expiresTs to expiresNumeric
+
+               call "PWRESET" using WS-ACT-ISSUE WS-FILE-RESETTOK
+                   username token nowNumeric expiresNumeric
+                   WS-SPACES-X1 retCode
+
+               set resetUrl to String::Concat( super::Request::Url::GetLeftPart(type UriPartial::Authority) "/Account/ResetPassword.aspx?token=" token)
+               call "MAILSEND" using memberUser::Email
+                   WS-SUBJ-RESET-PASSWORD resetUrl nowNumeric retCode
+
+               call "AUDITLOG" using username
+                   WS-EVT-PASSWORD-RESET-REQUESTED nowNumeric
+                   WS-SRC-CLASS-FORGOTPASSWORD
+                   WS-SRC-METHOD-REQUESTRESET retCode
+           end-if
+
+      *> Always show the same confirmation, whether or not the
+      *> username exists, so this page cannot be used to enumerate
+      *> accounts.
+           set ConfirmationLabel::Text to "If that account exists, we have e-mailed a link to reset the password."
+           set ConfirmationLabel::Visible to true
+           goback.
+       end method.
+
+       end class.
