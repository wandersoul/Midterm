@@ -0,0 +1,179 @@
+       class-id MidtermProject.Account.TwoFactor is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+      *> Fallback cap when Global::Application_Start has not cached an
+      *> ops-flag override, same default as Login.aspx.cbl /
+      *> Global.asax.cbl.
+       01 DEFAULT-MAX-CONCURRENT-SESSIONS pic 9(4) value 3.
+
+      *> A password check already stood between the attacker and this
+      *> page, but the 6-digit code space is small enough that an
+      *> unlimited guesser would still get there quickly. Same
+      *> attempt-counter/lockout shape as the password check, keyed on
+      *> the pending-MFA username rather than the login name so a
+      *> lockout here does not also block the password step.
+       01 MFA-MAX-FAILED-ATTEMPTS pic 9(4) value 5.
+       01 MFA-LOCKOUT-MINUTES pic 9(4) value 15.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-VALIDATE pic x(10) value "VALIDATE".
+       01 WS-ACT-BIND pic x(10) value "BIND".
+       01 WS-ACT-CHECK pic x(10) value "CHECK".
+       01 WS-ACT-RESET pic x(10) value "RESET".
+       01 WS-ACT-FAIL pic x(10) value "FAIL".
+       01 WS-FILE-MFACHAL pic x(100) value "MFACHAL.DAT".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-FILE-SESSION pic x(100) value "SESSION.DAT".
+       01 WS-FILE-ATTMPT-MFA pic x(100) value "ATTMPT-MFA.DAT".
+       01 WS-ZERO-NUM14 pic 9(14) value 0.
+       01 WS-SPACES-X1 pic x(1) value space.
+       01 WS-SPACES-X100 pic x(100) value spaces.
+       01 WS-EVT-MFA-VERIFIED pic x(30) value "MFA_VERIFIED".
+       01 WS-EVT-MFA-FAILED pic x(30) value "MFA_FAILED".
+       01 WS-EVT-MFA-LOCKED pic x(30) value "MFA_LOCKED".
+       01 WS-SRC-CLASS-TWOFACTOR pic x(40)
+               value "MidtermProject.Account.TwoFactor".
+       01 WS-SRC-METHOD-VERIFY pic x(40)
+               value "VerifyButton_Click".
+
+       method-id Page_Load protected.
+      *> The page Login.aspx redirects to once credentials pass but
+      *> the account has MFA enabled. No cookie has been issued yet --
+      *> that only happens once VerifyButton_Click accepts the code.
+       local-storage section.
+       01 pendingUser object.
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set pendingUser to super::Session::Item("MfaPendingUser")
+           if pendingUser = null
+               invoke super::Response::Redirect("~/Account/Login.aspx")
+           end-if
+           goback.
+       end method.
+
+       method-id VerifyButton_Click protected.
+       local-storage section.
+       01 username string.
+       01 code string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 rememberMeFlag object.
+       01 returnUrlObj object.
+       01 destinationUrl string.
+       01 role pic x(20).
+       01 status pic x(1).
+       01 matched pic x(200).
+       01 matchCount pic 9(2).
+       01 valid pic x(1).
+       01 retCode pic 9(2).
+       01 sessionId string.
+       01 maxSessionsValue object.
+       01 maxSessions pic 9(4).
+       01 expiredSessId pic x(40).
+       01 sessionStatus pic x(1).
+       01 candidateLockUntilTs pic 9(14).
+       01 attemptFailCount pic 9(4).
+       01 attemptLocked pic x(1).
+       01 attemptLockUntilTs pic 9(14).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set username to super::Session::Item("MfaPendingUser")
+           set code to CodeTextBox::Text
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+           set nowTs to type DateTime::Now::AddMinutes(MFA-LOCKOUT-MINUTES)::ToString("yyyyMMddHHmmss")
+           move nowTs to candidateLockUntilTs
+
+           call "LOGINTHR" using WS-ACT-CHECK WS-FILE-ATTMPT-MFA
+               username nowNumeric MFA-MAX-FAILED-ATTEMPTS
+               candidateLockUntilTs attemptFailCount attemptLocked
+               attemptLockUntilTs retCode
+
+           if attemptLocked = "Y"
+               call "AUDITLOG" using username WS-EVT-MFA-LOCKED
+                   nowNumeric WS-SRC-CLASS-TWOFACTOR
+                   WS-SRC-METHOD-VERIFY retCode
+               set ErrorLabel::Text to "Too many incorrect codes. Please sign in again in a few minutes."
+               set ErrorLabel::Visible to true
+               goback
+           end-if
+
+           call "MFACHECK" using WS-ACT-VALIDATE WS-FILE-MFACHAL
+               WS-FILE-MBRUSR username code nowNumeric WS-ZERO-NUM14
+               WS-SPACES-X1 valid retCode
+
+           if valid = "Y"
+               call "LOGINTHR" using WS-ACT-RESET WS-FILE-ATTMPT-MFA
+                   username nowNumeric MFA-MAX-FAILED-ATTEMPTS
+                   candidateLockUntilTs attemptFailCount attemptLocked
+                   attemptLockUntilTs retCode
+               set rememberMeFlag to super::Session::Item("MfaRememberMe")
+               if rememberMeFlag not = null
+                   and rememberMeFlag::ToString() = "Y"
+                   invoke type FormsAuthentication::SetAuthCookie( username true )
+               else
+                   invoke type FormsAuthentication::SetAuthCookie( username false )
+               end-if
+               call "AUDITLOG" using username WS-EVT-MFA-VERIFIED
+                   nowNumeric WS-SRC-CLASS-TWOFACTOR
+                   WS-SRC-METHOD-VERIFY retCode
+
+      *> This session's SESSTRK row is still keyed on the "ANONYMOUS"
+      *> sentinel (the MFA gate means LoginUser_LoggedIn in
+      *> Login.aspx.cbl never ran) -- bind it to the real account now
+      *> that the code has actually been verified.
+               set sessionId to super::Session::SessionID
+               set maxSessionsValue to super::Application::Item("MaxConcurrentSessions")
+               if maxSessionsValue = null
+                   move DEFAULT-MAX-CONCURRENT-SESSIONS to maxSessions
+               else
+                   move maxSessionsValue::ToString() to maxSessions
+               end-if
+               call "SESSTRK" using WS-ACT-BIND WS-FILE-SESSION
+                   sessionId username nowNumeric maxSessions
+                   expiredSessId sessionStatus retCode
+
+               call "MBRLOOK" using "BYUSERNAME" WS-FILE-MBRUSR
+                   username WS-SPACES-X100 role status matched
+                   matchCount retCode
+
+               set returnUrlObj to super::Session::Item("MfaReturnUrl")
+               evaluate role
+                   when "ADMIN"
+                       set destinationUrl to "~/Admin/Default.aspx"
+                   when "STAFF"
+                       set destinationUrl to "~/Ops/Dashboard.aspx"
+                   when other
+                       if returnUrlObj = null
+                           set destinationUrl to "~/"
+                       else
+                           set destinationUrl to returnUrlObj::ToString()
+                           if String::IsNullOrEmpty( destinationUrl )
+                               set destinationUrl to "~/"
+                           end-if
+                       end-if
+               end-evaluate
+
+               invoke super::Session::Remove("MfaPendingUser")
+               invoke super::Response::Redirect(destinationUrl)
+           else
+               call "LOGINTHR" using WS-ACT-FAIL WS-FILE-ATTMPT-MFA
+                   username nowNumeric MFA-MAX-FAILED-ATTEMPTS
+                   candidateLockUntilTs attemptFailCount attemptLocked
+                   attemptLockUntilTs retCode
+               call "AUDITLOG" using username WS-EVT-MFA-FAILED
+                   nowNumeric WS-SRC-CLASS-TWOFACTOR
+                   WS-SRC-METHOD-VERIFY retCode
+               set ErrorLabel::Text to "That code is incorrect or has expired."
+               set ErrorLabel::Visible to true
+           end-if
+           goback.
+       end method.
+
+       end class.
