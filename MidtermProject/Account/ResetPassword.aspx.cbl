@@ -0,0 +1,110 @@
+       class-id MidtermProject.Account.ResetPassword is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-VALIDATE pic x(10) value "VALIDATE".
+       01 WS-ACT-CONSUME pic x(10) value "CONSUME".
+       01 WS-FILE-RESETTOK pic x(100) value "RESETTOK.DAT".
+       01 WS-ZERO-NUM14 pic 9(14) value 0.
+       01 WS-EVT-PASSWORD-RESET-COMPLETED pic x(30)
+               value "PASSWORD_RESET_COMPLETED".
+       01 WS-SRC-CLASS-RESETPASSWORD pic x(40)
+               value "MidtermProject.Account.ResetPassword".
+       01 WS-SRC-METHOD-CHANGEPASSWORD pic x(40)
+               value "ChangePasswordButton_Click".
+
+       method-id Page_Load protected.
+      *> Landing page for the link mailed by ForgotPassword. The token
+      *> is only validated here so the page can decide
+      *> whether to show the new-password form or an error -- it is
+      *> not consumed until ChangePasswordButton_Click succeeds.
+       local-storage section.
+       01 token string.
+       01 username pic x(50).
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 valid pic x(1).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           if not super::IsPostBack
+               set token to super::Request::QueryString::Item("token")
+               set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+               move nowTs to nowNumeric
+
+               call "PWRESET" using WS-ACT-VALIDATE WS-FILE-RESETTOK
+                   username token nowNumeric WS-ZERO-NUM14 valid
+                   retCode
+
+               if valid = "Y"
+                   set super::ViewState::Item("ResetToken") to token
+                   set super::ViewState::Item("ResetUsername") to username
+                   set ResetFormPanel::Visible to true
+                   set InvalidTokenLabel::Visible to false
+               else
+                   set ResetFormPanel::Visible to false
+                   set InvalidTokenLabel::Visible to true
+               end-if
+           end-if
+           goback.
+       end method.
+
+       method-id ChangePasswordButton_Click protected.
+      *> Consume the token and apply the new password in the same
+      *> step, so a token can never be replayed.
+       local-storage section.
+       01 token object.
+       01 username object.
+       01 usernameStr string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 valid pic x(1).
+       01 retCode pic 9(2).
+       01 memberUser type MembershipUser.
+       01 tempPassword string.
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set token to super::ViewState::Item("ResetToken")
+           set username to super::ViewState::Item("ResetUsername")
+           set usernameStr to username::ToString()
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "PWRESET" using WS-ACT-VALIDATE WS-FILE-RESETTOK
+               usernameStr token::ToString() nowNumeric WS-ZERO-NUM14
+               valid retCode
+
+           if valid = "Y"
+      *> ChangePassword(oldPassword, newPassword) requires the correct
+      *> current password and rejects "" -- the whole point of this
+      *> flow is that the user does not know it. Use the provider's
+      *> reset path to get a provider-issued temp password first, then
+      *> change from that.
+               set memberUser to type Membership::GetUser(usernameStr)
+               set tempPassword to memberUser::ResetPassword()
+               invoke memberUser::ChangePassword( tempPassword NewPasswordTextBox::Text )
+
+               call "PWRESET" using WS-ACT-CONSUME WS-FILE-RESETTOK
+                   usernameStr token::ToString() nowNumeric
+                   WS-ZERO-NUM14 valid retCode
+
+               call "AUDITLOG" using usernameStr
+                   WS-EVT-PASSWORD-RESET-COMPLETED nowNumeric
+                   WS-SRC-CLASS-RESETPASSWORD
+                   WS-SRC-METHOD-CHANGEPASSWORD retCode
+
+               invoke super::Response::Redirect("~/Account/Login.aspx?resetdone=1")
+           else
+               set ResetFormPanel::Visible to false
+               set InvalidTokenLabel::Visible to true
+           end-if
+           goback.
+       end method.
+
+       end class.
