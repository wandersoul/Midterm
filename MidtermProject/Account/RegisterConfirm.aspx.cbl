@@ -0,0 +1,63 @@
+       class-id MidtermProject.Account.RegisterConfirm is partial
+               inherits type System.Web.UI.Page public.
+       working-storage section.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-ACT-CONFIRM pic x(10) value "CONFIRM".
+       01 WS-FILE-PENDREG pic x(100) value "PENDREG.DAT".
+       01 WS-FILE-MBRUSR pic x(100) value "MBRUSR.DAT".
+       01 WS-SPACES-X100 pic x(100) value spaces.
+       01 WS-ZERO-NUM14 pic 9(14) value 0.
+       01 WS-EVT-REGISTER-CONFIRMED pic x(30)
+               value "REGISTER_CONFIRMED".
+       01 WS-SRC-CLASS-REGISTERCONFIRM pic x(40)
+               value "MidtermProject.Account.RegisterConfirm".
+       01 WS-SRC-METHOD-PAGELOAD pic x(40) value "Page_Load".
+
+       method-id Page_Load protected.
+      *> Landing page for the e-mail verification link. Flips the
+      *> pending registration (and the shadow membership record) to
+      *> confirmed/active, then sends the user to sign in for real --
+      *> it does not auto-authenticate them.
+       local-storage section.
+       01 token string.
+       01 username pic x(50).
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 valid pic x(1).
+       01 rememberMe pic x(1).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           set token to super::Request::QueryString::Item("token")
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "REGVERIFY" using WS-ACT-CONFIRM WS-FILE-PENDREG
+               WS-FILE-MBRUSR username WS-SPACES-X100 token rememberMe
+               nowNumeric WS-ZERO-NUM14 valid retCode
+
+           if valid = "Y"
+               call "AUDITLOG" using username WS-EVT-REGISTER-CONFIRMED
+                   nowNumeric WS-SRC-CLASS-REGISTERCONFIRM
+                   WS-SRC-METHOD-PAGELOAD retCode
+      *> Carry the remember-me preference captured at registration
+      *> through to the real sign-in instead of letting it be
+      *> discarded -- Login.aspx.cbl Page_Load reads "remember".
+               if rememberMe = "Y"
+                   invoke super::Response::Redirect("~/Account/Login.aspx?confirmed=1&remember=1")
+               else
+                   invoke super::Response::Redirect("~/Account/Login.aspx?confirmed=1")
+               end-if
+           else
+               invoke super::Response::Redirect("~/Account/RegisterConfirmError.aspx")
+           end-if
+           goback.
+       end method.
+
+       end class.
