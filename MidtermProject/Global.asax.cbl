@@ -1,43 +1,253 @@
        class-id MidtermProject.Global
                inherits type System.Web.HttpApplication public.
        working-storage section.
-           
+
+      *> How wide a window counts as "the same error keeps happening"
+      *> before an on-call alert fires, and how many recurrences inside
+      *> that window trigger it.
+       01 ERROR-ALERT-WINDOW-SECONDS pic 9(6) value 300.
+       01 ERROR-ALERT-THRESHOLD pic 9(4) value 3.
+       01 ONCALL-ALERT-EMAIL pic x(100) value "oncall@midtermproject.local".
+      *> Default concurrent-session cap per account, used when the ops
+      *> flag file does not override it.
+       01 DEFAULT-MAX-CONCURRENT-SESSIONS pic 9(4) value 3.
+
+      *> Review fix: a literal or figurative constant passed BY
+      *> REFERENCE into CALL ... USING only gets as much storage as
+      *> its own length -- the callee's larger LINKAGE SECTION item
+      *> then reads (or writes) past the end of it. Route every
+      *> literal through a WORKING-STORAGE field sized to match the
+      *> linkage item it binds to instead of passing it directly.
+       01 WS-FLAG-MAINTMODE pic x(30) value "MAINTMODE".
+       01 WS-FLAG-MAXSESSIONS pic x(30) value "MAXSESSIONS".
+       01 WS-SUBJ-RECURRING-ERROR pic x(100)
+               value "Recurring application error".
+       01 WS-ACT-START pic x(10) value "START".
+       01 WS-ACT-STATUS pic x(10) value "STATUS".
+       01 WS-ACT-HEARTBEAT pic x(10) value "HEARTBEAT".
+       01 WS-ACT-END pic x(10) value "END".
+       01 WS-FILE-SESSION pic x(100) value "SESSION.DAT".
+       01 WS-SPACES-X50 pic x(50) value spaces.
+       01 WS-ZERO-NUM4 pic 9(4) value 0.
+       01 WS-EVT-SESSION-START pic x(30) value "SESSION_START".
+       01 WS-EVT-SESSION-END pic x(30) value "SESSION_END".
+       01 WS-SRC-CLASS-GLOBAL pic x(40) value "MidtermProject.Global".
+       01 WS-SRC-METHOD-SESSIONSTART pic x(40) value "Session_Start".
+       01 WS-SRC-METHOD-SESSIONEND pic x(40) value "Session_End".
+
        method-id Application_Start internal.
+      *> Load the maintenance-mode flag (and other ops feature flags)
+      *> once at startup and cache them on the Application state,
+      *> instead of hitting a config source on every request.
        local-storage section.
+       01 maintModeValue pic x(10).
+       01 maxSessionsValue pic x(10).
+       01 retCode pic 9(2).
+
        procedure division using by value sender as object by value e as type EventArgs.
-           *> Code that runs on application startup
-           goback.           
+           call "FLAGLOAD" using WS-FLAG-MAINTMODE maintModeValue retCode
+           if retCode = 0
+               and maintModeValue(1:1) = "Y"
+               set super::Application::Item("MaintenanceMode") to "Y"
+           else
+               set super::Application::Item("MaintenanceMode") to "N"
+           end-if
+
+      *> Per-account concurrent-session cap, overridable via the same
+      *> ops flag file as maintenance mode.
+           call "FLAGLOAD" using WS-FLAG-MAXSESSIONS maxSessionsValue retCode
+           if retCode = 0
+               and maxSessionsValue not = spaces
+               set super::Application::Item("MaxConcurrentSessions") to maxSessionsValue
+           else
+               set super::Application::Item("MaxConcurrentSessions") to DEFAULT-MAX-CONCURRENT-SESSIONS::ToString()
+           end-if
+           goback.
        end method.
-              
+
        method-id Application_End internal.
        local-storage section.
        procedure division using by value sender as object by value e as type EventArgs.
             *>  Code that runs on application shutdown
-           goback.           
+           goback.
        end method.
-       
+
        method-id Application_Error internal.
+      *> Persist unhandled-exception detail instead of letting it
+      *> vanish, and raise an on-call alert once the same error
+      *> signature has recurred too many times in too short a window to
+      *> be a one-off.
        local-storage section.
+       01 lastError type Exception.
+       01 requestedUrl string.
+       01 username string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 shouldAlert pic x(1).
+       01 retCode pic 9(2).
+
        procedure division using by value sender as object by value e as type EventArgs.
-            *> Code that runs when an unhandled error occurs
-           goback.           
+           set lastError to super::Server::GetLastError()
+           set requestedUrl to super::Request::Url::ToString()
+           if super::User not = null
+               and super::User::Identity::IsAuthenticated
+               set username to super::User::Identity::Name
+           else
+               set username to "ANONYMOUS"
+           end-if
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "ERRLOG" using lastError::Message lastError::StackTrace
+               requestedUrl username nowNumeric
+               ERROR-ALERT-WINDOW-SECONDS ERROR-ALERT-THRESHOLD
+               shouldAlert
+
+           if shouldAlert = "Y"
+               call "MAILSEND" using ONCALL-ALERT-EMAIL
+                   WS-SUBJ-RECURRING-ERROR
+                   lastError::Message nowNumeric retCode
+           end-if
+           goback.
        end method.
-       
+
        method-id Session_Start internal.
+      *> Every session start is a row in the central audit trail, not
+      *> just something that happens to show up in IIS logs. Also write
+      *> a heartbeat row on the way in so concurrency/accounting does
+      *> not depend on Session_End ever firing (it only does under
+      *> InProc session state -- see Session_End below). Enforce the
+      *> per-account concurrent-session cap by force-expiring the
+      *> oldest session once the cap is exceeded. At this point
+      *> FormsAuthentication has not run yet, so the row is keyed on
+      *> the "ANONYMOUS" sentinel for a normal sign-in (SESSTRK skips
+      *> the cap check for that sentinel so ordinary anonymous traffic
+      *> cannot evict itself) -- Login.aspx.cbl / TwoFactor.aspx.cbl
+      *> rebind the row to the real account (SESSTRK "BIND") once
+      *> authentication actually happens, which is when the cap is
+      *> re-checked against the real username.
        local-storage section.
+       01 sessionId string.
+       01 username string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 maxSessionsValue object.
+       01 maxSessions pic 9(4).
+       01 expiredSessId pic x(40).
+       01 sessionStatus pic x(1).
+       01 retCode pic 9(2).
+
        procedure division using by value sender as object by value e as type EventArgs.
-           *> Code that runs when a new session is started
-           goback.           
+           set sessionId to super::Session::SessionID
+           if super::User not = null
+               and super::User::Identity::IsAuthenticated
+               set username to super::User::Identity::Name
+           else
+               set username to "ANONYMOUS"
+           end-if
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           set maxSessionsValue to super::Application::Item("MaxConcurrentSessions")
+           if maxSessionsValue = null
+               move DEFAULT-MAX-CONCURRENT-SESSIONS to maxSessions
+           else
+               move maxSessionsValue::ToString() to maxSessions
+           end-if
+
+           call "SESSTRK" using WS-ACT-START WS-FILE-SESSION sessionId
+               username nowNumeric maxSessions expiredSessId
+               sessionStatus retCode
+
+           call "AUDITLOG" using username WS-EVT-SESSION-START nowNumeric
+               WS-SRC-CLASS-GLOBAL WS-SRC-METHOD-SESSIONSTART retCode
+           goback.
        end method.
-       
+
+       method-id Application_PreRequestHandlerExecute internal.
+      *> A row SESSTRK flagged "E" (cap-evicted, or simply past its
+      *> idle window) does nothing on its own -- the browser holding
+      *> that session cookie keeps sailing through requests until
+      *> something on the pipeline actually checks the shared record
+      *> and cuts it off. Do that check once per request, here, right
+      *> after session state is available. Also refresh
+      *> SESS-LAST-SEEN-TS on every request for sessions that pass the
+      *> check, so "idle" in SESSPURGE means idle, not merely "created
+      *> more than 30 minutes ago". Only force a sign-out/redirect to
+      *> the login page when the session was actually bound to a real
+      *> account -- an anonymous visitor's row goes "E" just from
+      *> sitting idle past the timeout, and that visitor was never
+      *> signed in for a "your session expired" page to make sense to.
+       local-storage section.
+       01 sessionId string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 expiredSessId pic x(40).
+       01 sessionStatus pic x(1).
+       01 retCode pic 9(2).
+
+       procedure division using by value sender as object by value e as type EventArgs.
+           if super::Session = null
+               goback
+           end-if
+
+           set sessionId to super::Session::SessionID
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "SESSTRK" using WS-ACT-STATUS WS-FILE-SESSION sessionId
+               WS-SPACES-X50 nowNumeric WS-ZERO-NUM4 expiredSessId
+               sessionStatus retCode
+
+           if sessionStatus = "E"
+               and super::User not = null
+               and super::User::Identity::IsAuthenticated
+               invoke type FormsAuthentication::SignOut()
+               invoke super::Session::Abandon()
+               invoke super::Response::Redirect("~/Account/Login.aspx?sessionexpired=1")
+           else
+               call "SESSTRK" using WS-ACT-HEARTBEAT WS-FILE-SESSION
+                   sessionId WS-SPACES-X50 nowNumeric WS-ZERO-NUM4
+                   expiredSessId sessionStatus retCode
+           end-if
+           goback.
+       end method.
+
        method-id Session_End internal.
+      *> Note: The Session_End event is raised only when the sessionstate mode
+      *> is set to InProc in the Web.config file. If session mode is set to StateServer
+      *> or SQLServer, the event is not raised.
+      *> Audit whatever Session_End instances do fire, and retire the
+      *> heartbeat row right away when this does fire; a nightly batch
+      *> sweep (SESSPURGE) is what actually guarantees stale sessions
+      *> get cleaned up regardless of session-state mode.
        local-storage section.
+       01 sessionId string.
+       01 username string.
+       01 nowTs string.
+       01 nowNumeric pic 9(14).
+       01 expiredSessId pic x(40).
+       01 sessionStatus pic x(1).
+       01 retCode pic 9(2).
+
        procedure division using by value sender as object by value e as type EventArgs.
-           *> Code that runs when a session ends. 
-           *> Note: The Session_End event is raised only when the sessionstate mode
-           *> is set to InProc in the Web.config file. If session mode is set to StateServer 
-           *> or SQLServer, the event is not raised. 
-           goback.           
+           set sessionId to super::Session::SessionID
+           if super::User not = null
+               and super::User::Identity::IsAuthenticated
+               set username to super::User::Identity::Name
+           else
+               set username to "ANONYMOUS"
+           end-if
+           set nowTs to type DateTime::Now::ToString("yyyyMMddHHmmss")
+           move nowTs to nowNumeric
+
+           call "SESSTRK" using WS-ACT-END WS-FILE-SESSION sessionId
+               username nowNumeric WS-ZERO-NUM4 expiredSessId
+               sessionStatus retCode
+
+           call "AUDITLOG" using username WS-EVT-SESSION-END nowNumeric
+               WS-SRC-CLASS-GLOBAL WS-SRC-METHOD-SESSIONEND retCode
+           goback.
        end method.
-       
+
        end class.
